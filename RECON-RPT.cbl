@@ -0,0 +1,214 @@
+      ******************************************************************
+      *  opencobol SAMPLE
+      *
+      *  Copyright 2019 Tokyo System House Co., Ltd.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 RECON-RPT.
+       AUTHOR.                     TSH.
+       DATE-WRITTEN.               2019-10-10.
+      ******************************************************************
+      *  Walks ZINKO-IDX and MENSEKI-IDX together in ascending code
+      *  order (classic match/merge) for a single fiscal year and
+      *  reports codes present in both, only in ZINKO-IDX, and only
+      *  in MENSEKI-IDX, so the two masters can be confirmed in sync
+      *  before trusting a ZINKOMITSUDO run's density figures.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ZINKO-I-FILE     ASSIGN TO "ZINKO-IDX"
+                                   ORGANIZATION   IS   INDEXED
+                                   ACCESS MODE    IS   DYNAMIC
+                                   RECORD KEY     IS   ZINKO-I-KEY
+                                   FILE   STATUS  IS   Z-STATUS.
+           SELECT MENSEKI-I-FILE   ASSIGN TO "MENSEKI-IDX"
+                                   ORGANIZATION   IS   INDEXED
+                                   ACCESS MODE    IS   DYNAMIC
+                                   RECORD KEY     IS   MENSEKI-I-KEY
+                                   FILE   STATUS  IS   M-STATUS.
+           SELECT RECON-FILE       ASSIGN TO "RECON.txt"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   R-STATUS.
+           SELECT YEAR-CTL-FILE    ASSIGN TO "YEAR-CTL"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   Y-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  ZINKO-I-FILE.
+       01  ZINKO-I-REC.
+           03   ZINKO-I-KEY.
+               05   Z-I-CODE       PIC  X(07).
+               05   Z-I-YEAR       PIC  9(04).
+           03   Z-I-NAME           PIC  N(04).
+           03   Z-I-ZINKO          PIC  9(08).
+       FD  MENSEKI-I-FILE.
+       01  MENSEKI-I-REC.
+           03   MENSEKI-I-KEY.
+               05   M-I-CODE       PIC  X(07).
+               05   M-I-YEAR       PIC  9(04).
+           03   M-I-NAME           PIC  N(04).
+           03   M-I-MENSEKI        PIC  9(05).
+       FD  RECON-FILE.
+       01  RECON-REC               PIC  X(60).
+       FD  YEAR-CTL-FILE.
+       01  YEAR-CTL-REC.
+           03   YEAR-CTL-YEAR      PIC  9(04).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01  Z-STATUS                PIC  XX.
+       01  M-STATUS                PIC  XX.
+       01  R-STATUS                PIC  XX.
+       01  Y-STATUS                PIC  XX.
+       01  WS-CURRENT-DATE         PIC  9(08).
+       01  WS-TARGET-YEAR          PIC  9(04).
+       01  WS-Z-EOF-SW             PIC  X    VALUE "N".
+           88  WS-Z-EOF                      VALUE "Y".
+       01  WS-M-EOF-SW             PIC  X    VALUE "N".
+           88  WS-M-EOF                      VALUE "Y".
+       01  WS-BOTH-CNT             PIC  9(07) VALUE ZERO.
+       01  WS-ZINKO-ONLY-CNT       PIC  9(07) VALUE ZERO.
+       01  WS-MENSEKI-ONLY-CNT     PIC  9(07) VALUE ZERO.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           PERFORM READ-YEAR-CTL-RTN.
+           OPEN INPUT  ZINKO-I-FILE.
+           OPEN INPUT  MENSEKI-I-FILE.
+           OPEN OUTPUT RECON-FILE.
+
+           MOVE SPACE TO ZINKO-I-KEY.
+           START ZINKO-I-FILE KEY IS > ZINKO-I-KEY.
+           MOVE SPACE TO MENSEKI-I-KEY.
+           START MENSEKI-I-FILE KEY IS > MENSEKI-I-KEY.
+
+           PERFORM READ-NEXT-ZINKO-RTN.
+           PERFORM READ-NEXT-MENSEKI-RTN.
+
+           PERFORM UNTIL WS-Z-EOF AND WS-M-EOF
+              EVALUATE TRUE
+                 WHEN WS-Z-EOF
+                    ADD 1 TO WS-MENSEKI-ONLY-CNT
+                    PERFORM WRITE-MENSEKI-ONLY-RTN
+                    PERFORM READ-NEXT-MENSEKI-RTN
+                 WHEN WS-M-EOF
+                    ADD 1 TO WS-ZINKO-ONLY-CNT
+                    PERFORM WRITE-ZINKO-ONLY-RTN
+                    PERFORM READ-NEXT-ZINKO-RTN
+                 WHEN Z-I-CODE = M-I-CODE
+                    ADD 1 TO WS-BOTH-CNT
+                    PERFORM READ-NEXT-ZINKO-RTN
+                    PERFORM READ-NEXT-MENSEKI-RTN
+                 WHEN Z-I-CODE < M-I-CODE
+                    ADD 1 TO WS-ZINKO-ONLY-CNT
+                    PERFORM WRITE-ZINKO-ONLY-RTN
+                    PERFORM READ-NEXT-ZINKO-RTN
+                 WHEN OTHER
+                    ADD 1 TO WS-MENSEKI-ONLY-CNT
+                    PERFORM WRITE-MENSEKI-ONLY-RTN
+                    PERFORM READ-NEXT-MENSEKI-RTN
+              END-EVALUATE
+           END-PERFORM.
+
+           PERFORM WRITE-SUMMARY-RTN.
+
+           CLOSE ZINKO-I-FILE.
+           CLOSE MENSEKI-I-FILE.
+           CLOSE RECON-FILE.
+           DISPLAY "RECON-RPT YEAR         : " WS-TARGET-YEAR.
+           DISPLAY "RECON-RPT BOTH         : " WS-BOTH-CNT.
+           DISPLAY "RECON-RPT ZINKO ONLY   : " WS-ZINKO-ONLY-CNT.
+           DISPLAY "RECON-RPT MENSEKI ONLY : " WS-MENSEKI-ONLY-CNT.
+       MAIN-EXT.
+           GOBACK.
+
+      * Default the target fiscal year to the current year; a
+      * YEAR-CTL control file (shared with ZINKOMITSUDO/REGION-RPT)
+      * can pin the run to a specific year.
+       READ-YEAR-CTL-RTN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE(1:4) TO WS-TARGET-YEAR.
+           OPEN INPUT YEAR-CTL-FILE.
+           IF Y-STATUS = "00" THEN
+              READ YEAR-CTL-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF YEAR-CTL-YEAR > 0 THEN
+                       MOVE YEAR-CTL-YEAR TO WS-TARGET-YEAR
+                    END-IF
+              END-READ
+              CLOSE YEAR-CTL-FILE
+           END-IF.
+
+      * Advance ZINKO-I-FILE to the next record for the target year,
+      * skipping other years without disturbing ascending code order.
+       READ-NEXT-ZINKO-RTN.
+           MOVE "00" TO Z-STATUS.
+           PERFORM WITH TEST AFTER
+              UNTIL Z-STATUS <> "00" OR Z-I-YEAR = WS-TARGET-YEAR
+              READ ZINKO-I-FILE NEXT
+              IF Z-STATUS = "10" THEN
+                 SET WS-Z-EOF TO TRUE
+              ELSE IF Z-STATUS <> "00" THEN
+                 DISPLAY "ZINKO READ ERROR:" Z-STATUS
+                 MOVE -1 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              END-IF
+           END-PERFORM.
+
+      * Advance MENSEKI-I-FILE to the next record for the target year,
+      * skipping other years without disturbing ascending code order.
+       READ-NEXT-MENSEKI-RTN.
+           MOVE "00" TO M-STATUS.
+           PERFORM WITH TEST AFTER
+              UNTIL M-STATUS <> "00" OR M-I-YEAR = WS-TARGET-YEAR
+              READ MENSEKI-I-FILE NEXT
+              IF M-STATUS = "10" THEN
+                 SET WS-M-EOF TO TRUE
+              ELSE IF M-STATUS <> "00" THEN
+                 DISPLAY "MENSEKI READ ERROR:" M-STATUS
+                 MOVE -1 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              END-IF
+           END-PERFORM.
+
+       WRITE-ZINKO-ONLY-RTN.
+           MOVE SPACES TO RECON-REC.
+           STRING     "ZINKO ONLY  " DELIMITED BY SIZE
+                      Z-I-CODE       DELIMITED BY SIZE
+                      " "            DELIMITED BY SIZE
+                      Z-I-NAME       DELIMITED BY SIZE
+                      INTO           RECON-REC
+           END-STRING.
+           WRITE RECON-REC.
+
+       WRITE-MENSEKI-ONLY-RTN.
+           MOVE SPACES TO RECON-REC.
+           STRING     "MENSEKI ONLY" DELIMITED BY SIZE
+                      " "            DELIMITED BY SIZE
+                      M-I-CODE       DELIMITED BY SIZE
+                      " "            DELIMITED BY SIZE
+                      M-I-NAME       DELIMITED BY SIZE
+                      INTO           RECON-REC
+           END-STRING.
+           WRITE RECON-REC.
+
+       WRITE-SUMMARY-RTN.
+           MOVE SPACES TO RECON-REC.
+           STRING     "BOTH="             DELIMITED BY SIZE
+                      WS-BOTH-CNT         DELIMITED BY SIZE
+                      " ZINKO-ONLY="      DELIMITED BY SIZE
+                      WS-ZINKO-ONLY-CNT   DELIMITED BY SIZE
+                      " MENSEKI-ONLY="    DELIMITED BY SIZE
+                      WS-MENSEKI-ONLY-CNT DELIMITED BY SIZE
+                      INTO                RECON-REC
+           END-STRING.
+           WRITE RECON-REC.
