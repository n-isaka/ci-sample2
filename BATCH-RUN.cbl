@@ -0,0 +1,151 @@
+      ******************************************************************
+      *  opencobol SAMPLE
+      *
+      *  Copyright 2019 Tokyo System House Co., Ltd.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 BATCH-RUN.
+       AUTHOR.                     TSH.
+       DATE-WRITTEN.               2019-10-10.
+      ******************************************************************
+      *  Runs MENSEKI-CNV, ZINKO-CNV, and ZINKOMITSUDO in sequence,
+      *  checking RETURN-CODE after each step so a failed conversion
+      *  stops the chain instead of letting ZINKOMITSUDO run against a
+      *  stale or partial ZINKO-IDX/MENSEKI-IDX. Each step appends its
+      *  own read/write counts to STEP-COUNTS (cleared at the start of
+      *  this run); BATCH-RUN folds those lines into a single dated
+      *  entry in AUDIT-LOG alongside the run's start/end time and
+      *  which step, if any, failed.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT STEP-CNT-FILE    ASSIGN TO "STEP-COUNTS"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   SC-STATUS.
+           SELECT AUDIT-FILE       ASSIGN TO "AUDIT-LOG"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   A-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  STEP-CNT-FILE.
+       01  STEP-CNT-REC            PIC  X(80).
+       FD  AUDIT-FILE.
+       01  AUDIT-REC                PIC  X(120).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01  SC-STATUS                PIC  XX.
+       01  A-STATUS                 PIC  XX.
+       01  WS-START-DATE            PIC  9(08).
+       01  WS-START-TIME            PIC  9(08).
+       01  WS-END-DATE              PIC  9(08).
+       01  WS-END-TIME              PIC  9(08).
+       01  WS-ABORT-SW              PIC  X    VALUE "N".
+           88  WS-ABORTED                     VALUE "Y".
+       01  WS-FAILED-STEP           PIC  X(20) VALUE SPACES.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           PERFORM CLEAR-STEP-CNT-RTN.
+           ACCEPT WS-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-START-TIME FROM TIME.
+
+           CALL "MENSEKI-CNV".
+           IF RETURN-CODE <> 0 THEN
+              SET WS-ABORTED TO TRUE
+              MOVE "MENSEKI-CNV" TO WS-FAILED-STEP
+           END-IF.
+
+           IF NOT WS-ABORTED THEN
+              CALL "ZINKO-CNV"
+              IF RETURN-CODE <> 0 THEN
+                 SET WS-ABORTED TO TRUE
+                 MOVE "ZINKO-CNV" TO WS-FAILED-STEP
+              END-IF
+           END-IF.
+
+           IF NOT WS-ABORTED THEN
+              CALL "ZINKOMITSUDO"
+              IF RETURN-CODE <> 0 THEN
+                 SET WS-ABORTED TO TRUE
+                 MOVE "ZINKOMITSUDO" TO WS-FAILED-STEP
+              END-IF
+           END-IF.
+
+           ACCEPT WS-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-END-TIME FROM TIME.
+           PERFORM WRITE-AUDIT-RTN.
+
+           IF WS-ABORTED THEN
+              DISPLAY "BATCH-RUN STOPPED AFTER: " WS-FAILED-STEP
+              MOVE -1 TO RETURN-CODE
+           ELSE
+              DISPLAY "BATCH-RUN COMPLETED ALL STEPS"
+           END-IF.
+       MAIN-EXT.
+           GOBACK.
+
+      * Each converted step appends to STEP-COUNTS rather than
+      * overwriting it, so this run's counts are not mixed with a
+      * prior run's; truncate it here before the first step runs.
+       CLEAR-STEP-CNT-RTN.
+           OPEN OUTPUT STEP-CNT-FILE.
+           CLOSE STEP-CNT-FILE.
+
+      * Write one AUDIT-LOG entry for this run: start/end timestamps,
+      * which step failed (if any), then the per-step counts that
+      * MENSEKI-CNV/ZINKO-CNV/ZINKOMITSUDO each left in STEP-COUNTS.
+       WRITE-AUDIT-RTN.
+           OPEN EXTEND AUDIT-FILE.
+           IF A-STATUS <> "00" THEN
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-REC.
+           IF WS-ABORTED THEN
+              STRING  "RUN START="  DELIMITED BY SIZE
+                      WS-START-DATE DELIMITED BY SIZE
+                      WS-START-TIME DELIMITED BY SIZE
+                      " END="       DELIMITED BY SIZE
+                      WS-END-DATE   DELIMITED BY SIZE
+                      WS-END-TIME   DELIMITED BY SIZE
+                      " FAILED AT=" DELIMITED BY SIZE
+                      WS-FAILED-STEP DELIMITED BY SIZE
+                      INTO          AUDIT-REC
+              END-STRING
+           ELSE
+              STRING  "RUN START="  DELIMITED BY SIZE
+                      WS-START-DATE DELIMITED BY SIZE
+                      WS-START-TIME DELIMITED BY SIZE
+                      " END="       DELIMITED BY SIZE
+                      WS-END-DATE   DELIMITED BY SIZE
+                      WS-END-TIME   DELIMITED BY SIZE
+                      " STATUS=OK"  DELIMITED BY SIZE
+                      INTO          AUDIT-REC
+              END-STRING
+           END-IF.
+           WRITE AUDIT-REC.
+           PERFORM APPEND-STEP-CNT-RTN.
+           CLOSE AUDIT-FILE.
+
+       APPEND-STEP-CNT-RTN.
+           OPEN INPUT STEP-CNT-FILE.
+           IF SC-STATUS = "00" THEN
+              MOVE "00" TO SC-STATUS
+              PERFORM UNTIL SC-STATUS <> "00"
+                 READ STEP-CNT-FILE NEXT
+                 IF SC-STATUS = "00" THEN
+                    MOVE SPACES TO AUDIT-REC
+                    STRING  "  "          DELIMITED BY SIZE
+                            STEP-CNT-REC  DELIMITED BY SIZE
+                            INTO          AUDIT-REC
+                    END-STRING
+                    WRITE AUDIT-REC
+                 END-IF
+              END-PERFORM
+              CLOSE STEP-CNT-FILE
+           END-IF.
