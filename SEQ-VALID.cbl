@@ -0,0 +1,189 @@
+      ******************************************************************
+      *  opencobol SAMPLE
+      *
+      *  Copyright 2019 Tokyo System House Co., Ltd.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 SEQ-VALID.
+       AUTHOR.                     TSH.
+       DATE-WRITTEN.               2019-10-10.
+      ******************************************************************
+      *  Shared pre-flight validation for MENSEKI-SEQ/ZINKO-SEQ source
+      *  extracts, CALLed by MENSEKI-CNV and ZINKO-CNV before either
+      *  one touches its indexed master. Scans the whole source file,
+      *  logs malformed lines and a summary to SEQ-VALID-LOG, and
+      *  returns a non-zero RETURN-CODE if any malformed line was
+      *  found so the caller can abort the conversion.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT MENSEKI-S-FILE   ASSIGN TO "MENSEKI-SEQ"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   F-STATUS.
+           SELECT ZINKO-S-FILE     ASSIGN TO "ZINKO-SEQ"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   F-STATUS.
+           SELECT VALID-LOG-FILE   ASSIGN TO "SEQ-VALID-LOG"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   L-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  MENSEKI-S-FILE.
+       01  MENSEKI-S-REC.
+           03   M-S-CODE           PIC  X(07).
+           03   M-S-NAME           PIC  N(04).
+           03   M-S-MENSEKI        PIC  9(05).
+           03   M-S-YEAR           PIC  9(04).
+       FD  ZINKO-S-FILE.
+       01  ZINKO-S-REC.
+           03   Z-S-CODE           PIC  X(07).
+           03   Z-S-NAME           PIC  N(04).
+           03   Z-S-ZINKO          PIC  9(08).
+           03   Z-S-YEAR           PIC  9(04).
+       FD  VALID-LOG-FILE.
+       01  VALID-LOG-REC           PIC  X(80).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01  F-STATUS                PIC  XX.
+       01  L-STATUS                PIC  XX.
+       01  WS-LINE-NO              PIC  9(07) VALUE ZERO.
+       01  WS-READ-CNT             PIC  9(07) VALUE ZERO.
+       01  WS-BAD-CNT              PIC  9(07) VALUE ZERO.
+       01  WS-LINE-NO-DISP         PIC  ZZZZZZ9.
+       01  WS-READ-CNT-DISP        PIC  ZZZZZZ9.
+       01  WS-BAD-CNT-DISP         PIC  ZZZZZZ9.
+      ******************************************************************
+       LINKAGE                     SECTION.
+      ******************************************************************
+       01  LS-MODE                 PIC  X(01).
+      ******************************************************************
+       PROCEDURE                   DIVISION             USING LS-MODE.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE 0 TO RETURN-CODE.
+           MOVE ZERO TO WS-LINE-NO.
+           MOVE ZERO TO WS-READ-CNT.
+           MOVE ZERO TO WS-BAD-CNT.
+
+           OPEN EXTEND VALID-LOG-FILE.
+           IF L-STATUS <> "00" THEN
+              OPEN OUTPUT VALID-LOG-FILE
+           END-IF.
+
+           EVALUATE LS-MODE
+              WHEN "M"
+                 PERFORM VALIDATE-MENSEKI-RTN
+              WHEN "Z"
+                 PERFORM VALIDATE-ZINKO-RTN
+              WHEN OTHER
+                 DISPLAY "SEQ-VALID: UNKNOWN MODE: " LS-MODE
+                 MOVE -1 TO RETURN-CODE
+           END-EVALUATE.
+
+           CLOSE VALID-LOG-FILE.
+       MAIN-EXT.
+           GOBACK.
+
+       VALIDATE-MENSEKI-RTN.
+           OPEN INPUT MENSEKI-S-FILE.
+           MOVE "00" TO F-STATUS.
+           PERFORM UNTIL F-STATUS <> "00"
+              READ MENSEKI-S-FILE NEXT
+              IF F-STATUS = "10" THEN
+                 NEXT SENTENCE
+              ELSE IF F-STATUS <> "00" THEN
+                 DISPLAY "SEQ-VALID READ ERROR:" F-STATUS
+                 MOVE -1 TO RETURN-CODE
+              END-IF
+              END-IF
+              IF F-STATUS = "00" THEN
+                 ADD 1 TO WS-READ-CNT
+                 ADD 1 TO WS-LINE-NO
+                 IF M-S-CODE = SPACES OR M-S-CODE NOT NUMERIC
+                    OR M-S-MENSEKI NOT NUMERIC
+                    OR M-S-MENSEKI = ZERO
+                    OR M-S-YEAR NOT NUMERIC
+                    OR M-S-YEAR = ZERO THEN
+                    ADD 1 TO WS-BAD-CNT
+                    PERFORM WRITE-MENSEKI-LOG-RTN
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE MENSEKI-S-FILE.
+           PERFORM WRITE-SUMMARY-RTN.
+           IF WS-BAD-CNT > 0 THEN
+              MOVE -1 TO RETURN-CODE
+           END-IF.
+
+       WRITE-MENSEKI-LOG-RTN.
+           MOVE WS-LINE-NO TO WS-LINE-NO-DISP.
+           MOVE SPACES TO VALID-LOG-REC.
+           STRING  "MENSEKI-SEQ LINE " DELIMITED BY SIZE
+                   WS-LINE-NO-DISP     DELIMITED BY SIZE
+                   " MALFORMED CODE="  DELIMITED BY SIZE
+                   M-S-CODE            DELIMITED BY SIZE
+                   INTO                VALID-LOG-REC
+           END-STRING.
+           WRITE VALID-LOG-REC.
+
+       VALIDATE-ZINKO-RTN.
+           OPEN INPUT ZINKO-S-FILE.
+           MOVE "00" TO F-STATUS.
+           PERFORM UNTIL F-STATUS <> "00"
+              READ ZINKO-S-FILE NEXT
+              IF F-STATUS = "10" THEN
+                 NEXT SENTENCE
+              ELSE IF F-STATUS <> "00" THEN
+                 DISPLAY "SEQ-VALID READ ERROR:" F-STATUS
+                 MOVE -1 TO RETURN-CODE
+              END-IF
+              END-IF
+              IF F-STATUS = "00" THEN
+                 ADD 1 TO WS-READ-CNT
+                 ADD 1 TO WS-LINE-NO
+                 IF Z-S-CODE = SPACES OR Z-S-CODE NOT NUMERIC
+                    OR Z-S-ZINKO NOT NUMERIC
+                    OR Z-S-ZINKO = ZERO
+                    OR Z-S-YEAR NOT NUMERIC
+                    OR Z-S-YEAR = ZERO THEN
+                    ADD 1 TO WS-BAD-CNT
+                    PERFORM WRITE-ZINKO-LOG-RTN
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE ZINKO-S-FILE.
+           PERFORM WRITE-SUMMARY-RTN.
+           IF WS-BAD-CNT > 0 THEN
+              MOVE -1 TO RETURN-CODE
+           END-IF.
+
+       WRITE-ZINKO-LOG-RTN.
+           MOVE WS-LINE-NO TO WS-LINE-NO-DISP.
+           MOVE SPACES TO VALID-LOG-REC.
+           STRING  "ZINKO-SEQ LINE "   DELIMITED BY SIZE
+                   WS-LINE-NO-DISP     DELIMITED BY SIZE
+                   " MALFORMED CODE="  DELIMITED BY SIZE
+                   Z-S-CODE            DELIMITED BY SIZE
+                   INTO                VALID-LOG-REC
+           END-STRING.
+           WRITE VALID-LOG-REC.
+
+       WRITE-SUMMARY-RTN.
+           MOVE WS-READ-CNT TO WS-READ-CNT-DISP.
+           MOVE WS-BAD-CNT  TO WS-BAD-CNT-DISP.
+           MOVE SPACES TO VALID-LOG-REC.
+           STRING  "SUMMARY MODE="  DELIMITED BY SIZE
+                   LS-MODE          DELIMITED BY SIZE
+                   " READ="         DELIMITED BY SIZE
+                   WS-READ-CNT-DISP DELIMITED BY SIZE
+                   " BAD="          DELIMITED BY SIZE
+                   WS-BAD-CNT-DISP  DELIMITED BY SIZE
+                   INTO             VALID-LOG-REC
+           END-STRING.
+           WRITE VALID-LOG-REC.
+           DISPLAY "SEQ-VALID READ: " WS-READ-CNT " BAD: " WS-BAD-CNT.
