@@ -0,0 +1,159 @@
+      ******************************************************************
+      *  opencobol SAMPLE
+      *
+      *  Copyright 2019 Tokyo System House Co., Ltd.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 MSTR-EXP.
+       AUTHOR.                     TSH.
+       DATE-WRITTEN.               2019-10-10.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT MENSEKI-I-FILE   ASSIGN TO "MENSEKI-IDX"
+                                   ORGANIZATION   IS   INDEXED
+                                   ACCESS MODE    IS   DYNAMIC
+                                   RECORD KEY     IS   MENSEKI-I-KEY
+                                   FILE   STATUS  IS   F-STATUS.
+           SELECT ZINKO-I-FILE     ASSIGN TO "ZINKO-IDX"
+                                   ORGANIZATION   IS   INDEXED
+                                   ACCESS MODE    IS   DYNAMIC
+                                   RECORD KEY     IS   ZINKO-I-KEY
+                                   FILE   STATUS  IS   F-STATUS.
+           SELECT MENSEKI-X-FILE   ASSIGN TO "menseki-exp.csv"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   MX-STATUS.
+           SELECT ZINKO-X-FILE     ASSIGN TO "zinko-exp.csv"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   ZX-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  MENSEKI-I-FILE.
+       01  MENSEKI-I-REC.
+           03   MENSEKI-I-KEY.
+               05   M-I-CODE       PIC  X(07).
+               05   M-I-YEAR       PIC  9(04).
+           03   M-I-NAME           PIC  N(04).
+           03   M-I-MENSEKI        PIC  9(05).
+       FD  ZINKO-I-FILE.
+       01  ZINKO-I-REC.
+           03   ZINKO-I-KEY.
+               05   Z-I-CODE       PIC  X(07).
+               05   Z-I-YEAR       PIC  9(04).
+           03   Z-I-NAME           PIC  N(04).
+           03   Z-I-ZINKO          PIC  9(08).
+       FD  MENSEKI-X-FILE.
+       01  MENSEKI-X-REC            PIC  X(40).
+       FD  ZINKO-X-FILE.
+       01  ZINKO-X-REC              PIC  X(40).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01  F-STATUS                PIC  XX.
+       01  MX-STATUS                PIC  XX.
+       01  ZX-STATUS                PIC  XX.
+       01  WS-MENSEKI-CNT           PIC  9(07) VALUE ZERO.
+       01  WS-ZINKO-CNT             PIC  9(07) VALUE ZERO.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+      * Read MENSEKI-IDX and ZINKO-IDX in key order and write each
+      * back out as plain CSV so an indexed master can be spot-checked
+      * without waiting for the full ZINKOMITSUDO report.
+       MAIN-RTN.
+           PERFORM EXPORT-MENSEKI-RTN.
+           PERFORM EXPORT-ZINKO-RTN.
+           DISPLAY "MSTR-EXP MENSEKI : " WS-MENSEKI-CNT.
+           DISPLAY "MSTR-EXP ZINKO   : " WS-ZINKO-CNT.
+       MAIN-EXT.
+           GOBACK.
+
+       EXPORT-MENSEKI-RTN.
+           OPEN INPUT  MENSEKI-I-FILE.
+           OPEN OUTPUT MENSEKI-X-FILE.
+
+           MOVE '"code","year","name","menseki"' TO MENSEKI-X-REC.
+           WRITE MENSEKI-X-REC.
+
+           MOVE "00" TO F-STATUS.
+           MOVE SPACE TO MENSEKI-I-KEY.
+           START MENSEKI-I-FILE KEY IS > MENSEKI-I-KEY.
+
+           PERFORM UNTIL F-STATUS <> "00"
+              READ MENSEKI-I-FILE NEXT
+              IF F-STATUS = "10" THEN
+                 NEXT SENTENCE
+              ELSE IF F-STATUS <> "00" THEN
+                 DISPLAY "READ ERROR:" F-STATUS
+                 MOVE -1 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              END-IF
+              IF F-STATUS = "00" THEN
+                 PERFORM WRITE-MENSEKI-X-RTN
+              END-IF
+           END-PERFORM.
+
+           CLOSE MENSEKI-I-FILE.
+           CLOSE MENSEKI-X-FILE.
+
+       WRITE-MENSEKI-X-RTN.
+           ADD 1 TO WS-MENSEKI-CNT.
+           MOVE SPACES TO MENSEKI-X-REC.
+           STRING     M-I-CODE     DELIMITED BY SIZE
+                      ","          DELIMITED BY SIZE
+                      M-I-YEAR     DELIMITED BY SIZE
+                      ","          DELIMITED BY SIZE
+                      M-I-NAME     DELIMITED BY SIZE
+                      ","          DELIMITED BY SIZE
+                      M-I-MENSEKI  DELIMITED BY SIZE
+                      INTO         MENSEKI-X-REC
+           END-STRING.
+           WRITE MENSEKI-X-REC.
+
+       EXPORT-ZINKO-RTN.
+           OPEN INPUT  ZINKO-I-FILE.
+           OPEN OUTPUT ZINKO-X-FILE.
+
+           MOVE '"code","year","name","zinko"' TO ZINKO-X-REC.
+           WRITE ZINKO-X-REC.
+
+           MOVE "00" TO F-STATUS.
+           MOVE SPACE TO ZINKO-I-KEY.
+           START ZINKO-I-FILE KEY IS > ZINKO-I-KEY.
+
+           PERFORM UNTIL F-STATUS <> "00"
+              READ ZINKO-I-FILE NEXT
+              IF F-STATUS = "10" THEN
+                 NEXT SENTENCE
+              ELSE IF F-STATUS <> "00" THEN
+                 DISPLAY "READ ERROR:" F-STATUS
+                 MOVE -1 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              END-IF
+              IF F-STATUS = "00" THEN
+                 PERFORM WRITE-ZINKO-X-RTN
+              END-IF
+           END-PERFORM.
+
+           CLOSE ZINKO-I-FILE.
+           CLOSE ZINKO-X-FILE.
+
+       WRITE-ZINKO-X-RTN.
+           ADD 1 TO WS-ZINKO-CNT.
+           MOVE SPACES TO ZINKO-X-REC.
+           STRING     Z-I-CODE     DELIMITED BY SIZE
+                      ","          DELIMITED BY SIZE
+                      Z-I-YEAR     DELIMITED BY SIZE
+                      ","          DELIMITED BY SIZE
+                      Z-I-NAME     DELIMITED BY SIZE
+                      ","          DELIMITED BY SIZE
+                      Z-I-ZINKO    DELIMITED BY SIZE
+                      INTO         ZINKO-X-REC
+           END-STRING.
+           WRITE ZINKO-X-REC.
