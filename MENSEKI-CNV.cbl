@@ -19,8 +19,14 @@
            SELECT MENSEKI-I-FILE   ASSIGN TO "MENSEKI-IDX"
                                    ORGANIZATION   IS   INDEXED
                                    ACCESS MODE    IS   DYNAMIC
-                                   RECORD KEY     IS   M-I-CODE
+                                   RECORD KEY     IS   MENSEKI-I-KEY
                                    FILE   STATUS  IS   F-STATUS.
+           SELECT MENSEKI-E-FILE   ASSIGN TO "MENSEKI-ERR"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   E-STATUS.
+           SELECT STEP-CNT-FILE    ASSIGN TO "STEP-COUNTS"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   SC-STATUS.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
@@ -30,20 +36,59 @@
            03   M-S-CODE           PIC  X(07).
            03   M-S-NAME           PIC  N(04).
            03   M-S-MENSEKI        PIC  9(05).
+           03   M-S-YEAR           PIC  9(04).
        FD  MENSEKI-I-FILE.
        01  MENSEKI-I-REC.
-           03   M-I-CODE           PIC  X(07).
+           03   MENSEKI-I-KEY.
+               05   M-I-CODE       PIC  X(07).
+               05   M-I-YEAR       PIC  9(04).
            03   M-I-NAME           PIC  N(04).
            03   M-I-MENSEKI        PIC  9(05).
+       FD  MENSEKI-E-FILE.
+       01  MENSEKI-E-REC            PIC  X(80).
+       FD  STEP-CNT-FILE.
+       01  STEP-CNT-REC             PIC  X(80).
       ******************************************************************
        WORKING-STORAGE             SECTION.
        01  F-STATUS                PIC  XX.
+       01  E-STATUS                PIC  XX.
+       01  SC-STATUS               PIC  XX.
+       01  WS-REJECT-REASON        PIC  X(20).
+       01  WS-VALID-SW             PIC  X    VALUE "Y".
+           88  WS-IS-VALID                   VALUE "Y".
+           88  WS-IS-INVALID                 VALUE "N".
+       01  WS-COUNTS.
+           03   WS-READ-CNT        PIC  9(07) VALUE ZERO.
+           03   WS-WRITE-CNT       PIC  9(07) VALUE ZERO.
+           03   WS-UPDATE-CNT      PIC  9(07) VALUE ZERO.
+           03   WS-REJECT-CNT      PIC  9(07) VALUE ZERO.
+       01  WS-VALID-MODE           PIC  X(01) VALUE "M".
+       01  WS-SEEN-SW              PIC  X    VALUE "N".
+           88  WS-SEEN                       VALUE "Y".
+       01  WS-SEEN-CNT             PIC  9(05) VALUE ZERO.
+       01  WS-SEEN-TABLE.
+           03   WS-SEEN-ENTRY      OCCURS 9999 TIMES
+                                    INDEXED BY WS-SEEN-IDX.
+                05   WS-SEEN-KEY   PIC  X(11).
       ******************************************************************
        PROCEDURE                   DIVISION.
       ******************************************************************
+      * Pre-flight the whole extract through the shared SEQ-VALID
+      * validator before touching MENSEKI-IDX; this is advisory only
+      * here (SEQ-VALID-LOG still gets the detail) rather than an
+      * abort, since VALIDATE-RTN/WRITE-ERR-RTN below already reject
+      * and log bad rows one at a time while converting the rest.
        MAIN-RTN.
+           CALL "SEQ-VALID" USING WS-VALID-MODE.
+           IF RETURN-CODE <> 0 THEN
+              DISPLAY "MENSEKI-CNV: SOURCE EXTRACT FAILED PRE-FLIGHT "
+                      "VALIDATION, CONVERTING VALID ROWS ONLY"
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+
            OPEN INPUT  MENSEKI-S-FILE.
-           OPEN OUTPUT MENSEKI-I-FILE.
+           PERFORM OPEN-IDX-RTN.
+           OPEN OUTPUT MENSEKI-E-FILE.
        READ-RTN.
            MOVE "00" TO F-STATUS.
            PERFORM UNTIL F-STATUS <> "00"
@@ -53,14 +98,174 @@
               ELSE IF F-STATUS <> "00" THEN
                  DISPLAY "READ ERROR:" F-STATUS
                  MOVE -1 TO RETURN-CODE
+                 PERFORM WRITE-STEP-CNT-FAIL-RTN
                  GOBACK
               END-IF
               END-IF
-              MOVE MENSEKI-S-REC TO MENSEKI-I-REC
-              WRITE MENSEKI-I-REC
+              ADD 1 TO WS-READ-CNT
+              PERFORM VALIDATE-RTN
+              IF WS-IS-VALID THEN
+                 PERFORM WRITE-IDX-RTN
+              ELSE
+                 PERFORM WRITE-ERR-RTN
+                 ADD 1 TO WS-REJECT-CNT
+              END-IF
            END-PERFORM.
        READ-EXT.
            CLOSE MENSEKI-S-FILE.
            CLOSE MENSEKI-I-FILE.
+           CLOSE MENSEKI-E-FILE.
+           DISPLAY "MENSEKI-CNV READ  : " WS-READ-CNT.
+           DISPLAY "MENSEKI-CNV WRITE : " WS-WRITE-CNT.
+           DISPLAY "MENSEKI-CNV UPDATE: " WS-UPDATE-CNT.
+           DISPLAY "MENSEKI-CNV REJECT: " WS-REJECT-CNT.
+           PERFORM WRITE-STEP-CNT-RTN.
        MAIN-EXT.
            GOBACK.
+
+      * Open MENSEKI-IDX for update so prior fiscal years already on
+      * the file survive this run; create the file first time out.
+       OPEN-IDX-RTN.
+           OPEN I-O MENSEKI-I-FILE.
+           IF F-STATUS = "35" THEN
+              OPEN OUTPUT MENSEKI-I-FILE
+              CLOSE MENSEKI-I-FILE
+              OPEN I-O MENSEKI-I-FILE
+           END-IF.
+
+       VALIDATE-RTN.
+           SET WS-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF M-S-CODE = SPACES OR M-S-CODE NOT NUMERIC THEN
+              SET WS-IS-INVALID TO TRUE
+              MOVE "INVALID CODE FORMAT" TO WS-REJECT-REASON
+           ELSE IF M-S-MENSEKI NOT NUMERIC OR M-S-MENSEKI = ZERO THEN
+              SET WS-IS-INVALID TO TRUE
+              MOVE "INVALID MENSEKI VALUE" TO WS-REJECT-REASON
+           ELSE IF M-S-YEAR NOT NUMERIC OR M-S-YEAR = ZERO THEN
+              SET WS-IS-INVALID TO TRUE
+              MOVE "INVALID YEAR VALUE" TO WS-REJECT-REASON
+           END-IF
+           END-IF
+           END-IF.
+
+      * WRITE a new code+year. A duplicate key (F-STATUS "22") is
+      * ambiguous on its own: it could be a legitimate re-run of a
+      * corrected extract (REWRITE in place, same as ZINKO-CNV now
+      * does), or it could be the same code+year appearing twice
+      * within this very extract (the duplicate-row case req000/
+      * req001 exist to catch). WS-SEEN-TABLE remembers every
+      * code+year already written by this run so the two can be told
+      * apart: a key not yet seen this run is a cross-run correction
+      * and gets REWRITEn; a key already seen this run is a genuine
+      * in-run duplicate and gets logged/rejected instead.
+       WRITE-IDX-RTN.
+           MOVE M-S-CODE      TO M-I-CODE.
+           MOVE M-S-YEAR      TO M-I-YEAR.
+           MOVE M-S-NAME      TO M-I-NAME.
+           MOVE M-S-MENSEKI   TO M-I-MENSEKI.
+           PERFORM CHECK-SEEN-RTN.
+           WRITE MENSEKI-I-REC.
+           IF F-STATUS = "22" THEN
+              IF WS-SEEN THEN
+                 MOVE "DUPLICATE CODE/YEAR IN RUN" TO WS-REJECT-REASON
+                 PERFORM WRITE-ERR-RTN
+                 MOVE "00" TO F-STATUS
+                 ADD 1 TO WS-REJECT-CNT
+              ELSE
+                 REWRITE MENSEKI-I-REC
+                 IF F-STATUS <> "00" THEN
+                    DISPLAY "REWRITE ERROR:" F-STATUS
+                    MOVE -1 TO RETURN-CODE
+                    PERFORM WRITE-STEP-CNT-FAIL-RTN
+                    GOBACK
+                 END-IF
+                 ADD 1 TO WS-UPDATE-CNT
+              END-IF
+           ELSE IF F-STATUS <> "00" THEN
+              DISPLAY "WRITE ERROR:" F-STATUS
+              MOVE -1 TO RETURN-CODE
+              PERFORM WRITE-STEP-CNT-FAIL-RTN
+              GOBACK
+           ELSE
+              ADD 1 TO WS-WRITE-CNT
+           END-IF
+           END-IF.
+           PERFORM MARK-SEEN-RTN.
+
+      * Linear search of this run's seen-keys table (same style as
+      * FIND-REGION-RTN/FIND-BASELINE-RTN elsewhere in this repo).
+       CHECK-SEEN-RTN.
+           MOVE "N" TO WS-SEEN-SW.
+           SET WS-SEEN-IDX TO 1.
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-CNT
+              IF WS-SEEN-KEY(WS-SEEN-IDX) = MENSEKI-I-KEY THEN
+                 SET WS-SEEN TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+       MARK-SEEN-RTN.
+           IF NOT WS-SEEN AND WS-SEEN-CNT < 9999 THEN
+              ADD 1 TO WS-SEEN-CNT
+              MOVE MENSEKI-I-KEY TO WS-SEEN-KEY(WS-SEEN-CNT)
+           END-IF.
+
+      * Append this run's counts to STEP-COUNTS (falling back to
+      * OUTPUT on first use, same idiom as SEQ-VALID-LOG) so a batch
+      * driver can fold them into its own audit trail.
+       WRITE-STEP-CNT-RTN.
+           OPEN EXTEND STEP-CNT-FILE.
+           IF SC-STATUS <> "00" THEN
+              OPEN OUTPUT STEP-CNT-FILE
+           END-IF.
+           MOVE SPACES TO STEP-CNT-REC.
+           STRING     "MENSEKI-CNV READ="  DELIMITED BY SIZE
+                      WS-READ-CNT          DELIMITED BY SIZE
+                      " WRITE="             DELIMITED BY SIZE
+                      WS-WRITE-CNT         DELIMITED BY SIZE
+                      " UPDATE="            DELIMITED BY SIZE
+                      WS-UPDATE-CNT        DELIMITED BY SIZE
+                      " REJECT="            DELIMITED BY SIZE
+                      WS-REJECT-CNT        DELIMITED BY SIZE
+                      INTO                 STEP-CNT-REC
+           END-STRING.
+           WRITE STEP-CNT-REC.
+           CLOSE STEP-CNT-FILE.
+
+      * Same idiom as WRITE-STEP-CNT-RTN, but for a fatal I/O error
+      * that GOBACKs mid-run (same style as ZINKO-CNV's
+      * WRITE-STEP-CNT-FAIL-RTN) so BATCH-RUN's audit entry for this
+      * step shows the counts reached so far and that the run was
+      * aborted, instead of looking like the step never ran at all.
+       WRITE-STEP-CNT-FAIL-RTN.
+           OPEN EXTEND STEP-CNT-FILE.
+           IF SC-STATUS <> "00" THEN
+              OPEN OUTPUT STEP-CNT-FILE
+           END-IF.
+           MOVE SPACES TO STEP-CNT-REC.
+           STRING     "MENSEKI-CNV READ="  DELIMITED BY SIZE
+                      WS-READ-CNT          DELIMITED BY SIZE
+                      " WRITE="             DELIMITED BY SIZE
+                      WS-WRITE-CNT         DELIMITED BY SIZE
+                      " UPDATE="            DELIMITED BY SIZE
+                      WS-UPDATE-CNT        DELIMITED BY SIZE
+                      " REJECT="            DELIMITED BY SIZE
+                      WS-REJECT-CNT        DELIMITED BY SIZE
+                      " - RUN ABORTED"      DELIMITED BY SIZE
+                      INTO                 STEP-CNT-REC
+           END-STRING.
+           WRITE STEP-CNT-REC.
+           CLOSE STEP-CNT-FILE.
+
+       WRITE-ERR-RTN.
+           MOVE SPACES TO MENSEKI-E-REC.
+           STRING     M-S-CODE         DELIMITED BY SIZE
+                      " "              DELIMITED BY SIZE
+                      M-S-MENSEKI      DELIMITED BY SIZE
+                      " "              DELIMITED BY SIZE
+                      WS-REJECT-REASON DELIMITED BY SIZE
+                      INTO             MENSEKI-E-REC
+           END-STRING.
+           WRITE MENSEKI-E-REC.
