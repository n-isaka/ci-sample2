@@ -19,8 +19,14 @@
            SELECT ZINKO-I-FILE     ASSIGN TO "ZINKO-IDX"
                                    ORGANIZATION   IS   INDEXED
                                    ACCESS MODE    IS   DYNAMIC
-                                   RECORD KEY     IS   Z-I-CODE
+                                   RECORD KEY     IS   ZINKO-I-KEY
                                    FILE   STATUS  IS   F-STATUS.
+           SELECT ZINKO-D-FILE     ASSIGN TO "ZINKO-DUP"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   D-STATUS.
+           SELECT STEP-CNT-FILE    ASSIGN TO "STEP-COUNTS"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   SC-STATUS.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
@@ -30,20 +36,57 @@
            03   Z-S-CODE           PIC  X(07).
            03   Z-S-NAME           PIC  N(04).
            03   Z-S-ZINKO          PIC  9(08).
+           03   Z-S-YEAR           PIC  9(04).
        FD  ZINKO-I-FILE.
        01  ZINKO-I-REC.
-           03   Z-I-CODE           PIC  X(07).
+           03   ZINKO-I-KEY.
+               05   Z-I-CODE       PIC  X(07).
+               05   Z-I-YEAR       PIC  9(04).
            03   Z-I-NAME           PIC  N(04).
            03   Z-I-ZINKO          PIC  9(08).
+       FD  ZINKO-D-FILE.
+       01  ZINKO-D-REC             PIC  X(80).
+       FD  STEP-CNT-FILE.
+       01  STEP-CNT-REC            PIC  X(80).
       ******************************************************************
        WORKING-STORAGE             SECTION.
        01  F-STATUS                PIC  XX.
+       01  D-STATUS                PIC  XX.
+       01  SC-STATUS               PIC  XX.
+       01  WS-COUNTS.
+           03   WS-READ-CNT        PIC  9(07) VALUE ZERO.
+           03   WS-WRITE-CNT       PIC  9(07) VALUE ZERO.
+           03   WS-UPDATE-CNT      PIC  9(07) VALUE ZERO.
+           03   WS-DUP-CNT         PIC  9(07) VALUE ZERO.
+       01  WS-VALID-MODE           PIC  X(01) VALUE "Z".
+       01  WS-SEEN-SW              PIC  X    VALUE "N".
+           88  WS-SEEN                       VALUE "Y".
+       01  WS-SEEN-CNT             PIC  9(05) VALUE ZERO.
+       01  WS-SEEN-TABLE.
+           03   WS-SEEN-ENTRY      OCCURS 9999 TIMES
+                                    INDEXED BY WS-SEEN-IDX.
+                05   WS-SEEN-KEY   PIC  X(11).
       ******************************************************************
        PROCEDURE                   DIVISION.
       ******************************************************************
+      * Pre-flight the whole extract through the shared SEQ-VALID
+      * validator before touching ZINKO-IDX; a malformed extract
+      * aborts here instead of partially converting, since (unlike
+      * MENSEKI-CNV) this program has no per-record format check of
+      * its own to fall back on. Still write a STEP-COUNTS line
+      * before GOBACK so BATCH-RUN's audit entry shows this step ran
+      * and failed validation instead of simply being missing.
        MAIN-RTN.
+           CALL "SEQ-VALID" USING WS-VALID-MODE.
+           IF RETURN-CODE <> 0 THEN
+              DISPLAY "ZINKO-CNV: SOURCE EXTRACT FAILED VALIDATION"
+              PERFORM WRITE-STEP-CNT-FAIL-RTN
+              GOBACK
+           END-IF.
+
            OPEN INPUT  ZINKO-S-FILE.
-           OPEN OUTPUT ZINKO-I-FILE.
+           PERFORM OPEN-IDX-RTN.
+           OPEN OUTPUT ZINKO-D-FILE.
        READ-RTN.
            MOVE "00" TO F-STATUS.
            PERFORM UNTIL F-STATUS <> "00"
@@ -53,14 +96,154 @@
               ELSE IF F-STATUS <> "00" THEN
                  DISPLAY "READ ERROR:" F-STATUS
                  MOVE -1 TO RETURN-CODE
+                 PERFORM WRITE-STEP-CNT-ABORT-RTN
                  GOBACK
               END-IF
               END-IF
-              MOVE ZINKO-S-REC TO ZINKO-I-REC
+              ADD 1 TO WS-READ-CNT
+              MOVE Z-S-CODE TO Z-I-CODE
+              MOVE Z-S-YEAR TO Z-I-YEAR
+              MOVE Z-S-NAME TO Z-I-NAME
+              MOVE Z-S-ZINKO TO Z-I-ZINKO
+              PERFORM CHECK-SEEN-RTN
               WRITE ZINKO-I-REC
+              IF F-STATUS = "22" THEN
+                 IF WS-SEEN THEN
+                    PERFORM WRITE-DUP-RTN
+                    MOVE "00" TO F-STATUS
+                    ADD 1 TO WS-DUP-CNT
+                 ELSE
+                    REWRITE ZINKO-I-REC
+                    IF F-STATUS <> "00" THEN
+                       DISPLAY "REWRITE ERROR:" F-STATUS
+                       MOVE -1 TO RETURN-CODE
+                       PERFORM WRITE-STEP-CNT-ABORT-RTN
+                       GOBACK
+                    END-IF
+                    ADD 1 TO WS-UPDATE-CNT
+                 END-IF
+              ELSE IF F-STATUS <> "00" THEN
+                 DISPLAY "WRITE ERROR:" F-STATUS
+                 MOVE -1 TO RETURN-CODE
+                 PERFORM WRITE-STEP-CNT-ABORT-RTN
+                 GOBACK
+              ELSE
+                 ADD 1 TO WS-WRITE-CNT
+              END-IF
+              END-IF
+              PERFORM MARK-SEEN-RTN
            END-PERFORM.
        READ-EXT.
            CLOSE ZINKO-S-FILE.
            CLOSE ZINKO-I-FILE.
+           CLOSE ZINKO-D-FILE.
+           DISPLAY "ZINKO-CNV READ  : " WS-READ-CNT.
+           DISPLAY "ZINKO-CNV WRITE : " WS-WRITE-CNT.
+           DISPLAY "ZINKO-CNV UPDATE: " WS-UPDATE-CNT.
+           DISPLAY "ZINKO-CNV DUP   : " WS-DUP-CNT.
+           PERFORM WRITE-STEP-CNT-RTN.
        MAIN-EXT.
            GOBACK.
+
+      * Open ZINKO-IDX for update so prior fiscal years already on
+      * the file survive this run; create the file first time out.
+       OPEN-IDX-RTN.
+           OPEN I-O ZINKO-I-FILE.
+           IF F-STATUS = "35" THEN
+              OPEN OUTPUT ZINKO-I-FILE
+              CLOSE ZINKO-I-FILE
+              OPEN I-O ZINKO-I-FILE
+           END-IF.
+
+      * Append this run's counts to STEP-COUNTS (falling back to
+      * OUTPUT on first use, same idiom as SEQ-VALID-LOG) so a batch
+      * driver can fold them into its own audit trail.
+       WRITE-STEP-CNT-RTN.
+           OPEN EXTEND STEP-CNT-FILE.
+           IF SC-STATUS <> "00" THEN
+              OPEN OUTPUT STEP-CNT-FILE
+           END-IF.
+           MOVE SPACES TO STEP-CNT-REC.
+           STRING     "ZINKO-CNV READ="    DELIMITED BY SIZE
+                      WS-READ-CNT          DELIMITED BY SIZE
+                      " WRITE="             DELIMITED BY SIZE
+                      WS-WRITE-CNT         DELIMITED BY SIZE
+                      " UPDATE="            DELIMITED BY SIZE
+                      WS-UPDATE-CNT        DELIMITED BY SIZE
+                      " DUP="               DELIMITED BY SIZE
+                      WS-DUP-CNT           DELIMITED BY SIZE
+                      INTO                 STEP-CNT-REC
+           END-STRING.
+           WRITE STEP-CNT-REC.
+           CLOSE STEP-CNT-FILE.
+
+      * Same idiom as WRITE-STEP-CNT-RTN, but for a fatal I/O error
+      * that GOBACKs mid-run, so BATCH-RUN's audit entry for this step
+      * shows the counts reached so far and that the run was aborted,
+      * instead of looking like the step never ran at all.
+       WRITE-STEP-CNT-ABORT-RTN.
+           OPEN EXTEND STEP-CNT-FILE.
+           IF SC-STATUS <> "00" THEN
+              OPEN OUTPUT STEP-CNT-FILE
+           END-IF.
+           MOVE SPACES TO STEP-CNT-REC.
+           STRING     "ZINKO-CNV READ="    DELIMITED BY SIZE
+                      WS-READ-CNT          DELIMITED BY SIZE
+                      " WRITE="             DELIMITED BY SIZE
+                      WS-WRITE-CNT         DELIMITED BY SIZE
+                      " UPDATE="            DELIMITED BY SIZE
+                      WS-UPDATE-CNT        DELIMITED BY SIZE
+                      " DUP="               DELIMITED BY SIZE
+                      WS-DUP-CNT           DELIMITED BY SIZE
+                      " - RUN ABORTED"      DELIMITED BY SIZE
+                      INTO                 STEP-CNT-REC
+           END-STRING.
+           WRITE STEP-CNT-REC.
+           CLOSE STEP-CNT-FILE.
+
+      * A pre-flight validation failure GOBACKs before any row is
+      * read, so WRITE-STEP-CNT-RTN's normal all-zero counts would
+      * look like a clean empty run; write an explicit marker line
+      * instead so BATCH-RUN's audit entry shows this step failed.
+       WRITE-STEP-CNT-FAIL-RTN.
+           OPEN EXTEND STEP-CNT-FILE.
+           IF SC-STATUS <> "00" THEN
+              OPEN OUTPUT STEP-CNT-FILE
+           END-IF.
+           MOVE SPACES TO STEP-CNT-REC.
+           MOVE "ZINKO-CNV VALIDATION FAILED - NO ROWS CONVERTED" TO
+                STEP-CNT-REC.
+           WRITE STEP-CNT-REC.
+           CLOSE STEP-CNT-FILE.
+
+      * Linear search of this run's seen-keys table (same style as
+      * FIND-REGION-RTN/FIND-BASELINE-RTN elsewhere in this repo) so
+      * a cross-run correction (REWRITE) can be told apart from a
+      * genuine duplicate code/year within this one extract (logged
+      * here, same as req001 originally asked for).
+       CHECK-SEEN-RTN.
+           MOVE "N" TO WS-SEEN-SW.
+           SET WS-SEEN-IDX TO 1.
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-CNT
+              IF WS-SEEN-KEY(WS-SEEN-IDX) = ZINKO-I-KEY THEN
+                 SET WS-SEEN TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+       MARK-SEEN-RTN.
+           IF NOT WS-SEEN AND WS-SEEN-CNT < 9999 THEN
+              ADD 1 TO WS-SEEN-CNT
+              MOVE ZINKO-I-KEY TO WS-SEEN-KEY(WS-SEEN-CNT)
+           END-IF.
+
+       WRITE-DUP-RTN.
+           MOVE SPACES TO ZINKO-D-REC.
+           STRING     Z-S-CODE         DELIMITED BY SIZE
+                      " "              DELIMITED BY SIZE
+                      Z-S-NAME         DELIMITED BY SIZE
+                      " DUPLICATE CODE/YEAR IN RUN" DELIMITED BY SIZE
+                      INTO             ZINKO-D-REC
+           END-STRING.
+           WRITE ZINKO-D-REC.
