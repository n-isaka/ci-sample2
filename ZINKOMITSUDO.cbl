@@ -16,32 +16,83 @@
            SELECT ZINKO-I-FILE     ASSIGN TO "ZINKO-IDX"
                                    ORGANIZATION   IS   INDEXED
                                    ACCESS MODE    IS   DYNAMIC
-                                   RECORD KEY     IS   Z-I-CODE
+                                   RECORD KEY     IS   ZINKO-I-KEY
                                    FILE   STATUS  IS   F-STATUS.
+           SELECT ZINKO-P-FILE     ASSIGN TO "ZINKO-IDX"
+                                   ORGANIZATION   IS   INDEXED
+                                   ACCESS MODE    IS   DYNAMIC
+                                   RECORD KEY     IS   ZINKO-P-KEY
+                                   FILE   STATUS  IS   P-STATUS.
            SELECT MENSEKI-I-FILE   ASSIGN TO "MENSEKI-IDX"
                                    ORGANIZATION   IS   INDEXED
                                    ACCESS MODE    IS   DYNAMIC
-                                   RECORD KEY     IS   M-I-CODE
-                                   FILE   STATUS  IS   F-STATUS.
+                                   RECORD KEY     IS   MENSEKI-I-KEY
+                                   FILE   STATUS  IS   M-STATUS.
            SELECT SORT-TMP-FILE    ASSIGN TO "sort.dat".
            SELECT MITSUDO-FILE     ASSIGN TO "mitsudo.csv"
                                    ORGANIZATION   IS   LINE SEQUENTIAL
-                                   FILE   STATUS  IS   F-STATUS.
+                                   FILE   STATUS  IS   MF-STATUS.
            SELECT JOUI-FILE        ASSIGN TO "TOP5.txt"
                                    ORGANIZATION   IS   LINE SEQUENTIAL
-                                   FILE   STATUS  IS   F-STATUS.
+                                   FILE   STATUS  IS   J-STATUS.
+           SELECT UNMATCHED-FILE   ASSIGN TO "UNMATCHED.txt"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   U-STATUS.
+           SELECT RANK-CTL-FILE    ASSIGN TO "RANK-CTL"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   C-STATUS.
+           SELECT KASHO-FILE       ASSIGN TO "BOTTOM5.txt"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   K-STATUS.
+           SELECT YEAR-CTL-FILE    ASSIGN TO "YEAR-CTL"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   Y-STATUS.
+           SELECT TREND-FILE       ASSIGN TO "TREND.csv"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   T-STATUS.
+           SELECT RESTART-FILE     ASSIGN TO "ZM-RESTART"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   RS-STATUS.
+           SELECT STAGE-FILE       ASSIGN TO "ZM-STAGE"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   STG-STATUS.
+           SELECT DELTA-FILE       ASSIGN TO "DELTA.csv"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   DL-STATUS.
+           SELECT PREF-M-FILE      ASSIGN TO "PREF-MSTR"
+                                   ORGANIZATION   IS   INDEXED
+                                   ACCESS MODE    IS   DYNAMIC
+                                   RECORD KEY     IS   PM-CODE
+                                   FILE   STATUS  IS   PM-STATUS.
+           SELECT CODE-CTL-FILE    ASSIGN TO "CODE-CTL"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   CC-STATUS.
+           SELECT STEP-CNT-FILE    ASSIGN TO "STEP-COUNTS"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   SC-STATUS.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
        FILE                        SECTION.
        FD  ZINKO-I-FILE.
        01  ZINKO-I-REC.
-           03   Z-I-CODE           PIC  X(07).
+           03   ZINKO-I-KEY.
+               05   Z-I-CODE       PIC  X(07).
+               05   Z-I-YEAR       PIC  9(04).
            03   Z-I-NAME           PIC  N(04).
            03   Z-I-ZINKO          PIC  9(08).
+       FD  ZINKO-P-FILE.
+       01  ZINKO-P-REC.
+           03   ZINKO-P-KEY.
+               05   ZP-CODE        PIC  X(07).
+               05   ZP-YEAR        PIC  9(04).
+           03   ZP-NAME            PIC  N(04).
+           03   ZP-ZINKO           PIC  9(08).
        FD  MENSEKI-I-FILE.
        01  MENSEKI-I-REC.
-           03   M-I-CODE           PIC  X(07).
+           03   MENSEKI-I-KEY.
+               05   M-I-CODE       PIC  X(07).
+               05   M-I-YEAR       PIC  9(04).
            03   M-I-NAME           PIC  N(04).
            03   M-I-MENSEKI        PIC  9(05).
        SD  SORT-TMP-FILE.
@@ -49,37 +100,273 @@
            03   ST-CODE            PIC  X(07).
            03   ST-NAME            PIC  X(08).
            03   ST-MITSUDO         PIC  9(08)V9(03).
+           03   ST-CAPITAL         PIC  X(08).
+           03   ST-CLASS           PIC  X(02).
        FD  MITSUDO-FILE.
        01  MITSUDO-REC.
-           03   MITUDO-DATA        PIC  X(29).
+           03   MITUDO-DATA        PIC  X(41).
        FD  JOUI-FILE.
-       01  JOUI-REC.
-           03   JOUI-NAME          PIC  N(04).
+       01  JOUI-REC                PIC  X(40).
+       FD  UNMATCHED-FILE.
+       01  UNMATCHED-REC           PIC  X(80).
+       FD  RANK-CTL-FILE.
+       01  RANK-CTL-REC.
+           03   RANK-CTL-TOP-N     PIC  9(02).
+           03   RANK-CTL-BOTTOM-N  PIC  9(02).
+       FD  KASHO-FILE.
+       01  KASHO-REC               PIC  X(40).
+       FD  YEAR-CTL-FILE.
+       01  YEAR-CTL-REC.
+           03   YEAR-CTL-YEAR      PIC  9(04).
+       FD  TREND-FILE.
+       01  TREND-REC               PIC  X(60).
+       FD  RESTART-FILE.
+       01  RESTART-REC.
+           03   RESTART-CODE       PIC  X(07).
+           03   RESTART-YEAR       PIC  9(04).
+       FD  STAGE-FILE.
+       01  STAGE-REC.
+           03   SG-CODE            PIC  X(07).
+           03   SG-NAME            PIC  X(08).
+           03   SG-MITSUDO         PIC  9(08)V9(03).
+           03   SG-CAPITAL         PIC  X(08).
+           03   SG-CLASS           PIC  X(02).
+       FD  DELTA-FILE.
+       01  DELTA-REC               PIC  X(60).
+       FD  PREF-M-FILE.
+       01  PREF-M-REC.
+           03   PM-CODE            PIC  X(07).
+           03   PM-CAPITAL         PIC  X(08).
+           03   PM-CLASS           PIC  X(02).
+       FD  CODE-CTL-FILE.
+       01  CODE-CTL-REC.
+           03   CC-CODE            PIC  X(07).
+       FD  STEP-CNT-FILE.
+       01  STEP-CNT-REC            PIC  X(80).
       ******************************************************************
        WORKING-STORAGE             SECTION.
        01  F-STATUS                PIC  XX.
+       01  M-STATUS                PIC  XX.
+       01  MF-STATUS               PIC  XX.
+       01  J-STATUS                PIC  XX.
+       01  P-STATUS                PIC  XX.
        01  S-STATUS                PIC  XX.
+       01  U-STATUS                PIC  XX.
+       01  C-STATUS                PIC  XX.
+       01  K-STATUS                PIC  XX.
+       01  Y-STATUS                PIC  XX.
+       01  T-STATUS                PIC  XX.
+       01  RS-STATUS               PIC  XX.
+       01  STG-STATUS              PIC  XX.
+       01  WS-RESTART-CODE         PIC  X(07) VALUE SPACES.
+       01  WS-RESTART-YEAR         PIC  9(04) VALUE ZERO.
+       01  WS-CKPT-CNT             PIC  9(05) VALUE ZERO.
+       01  WS-CKPT-INTERVAL        PIC  9(05) VALUE 1.
        01  ZIKOMITSUDO-DATA        PIC  9(08)V9(03).
-       01  CNT                     PIC  9.
+       01  CNT                     PIC  9(02).
+       01  WS-TOP-N                PIC  9(02) VALUE 5.
+       01  WS-BOTTOM-N             PIC  9(02) VALUE 5.
+       01  WS-UNMATCHED-CNT        PIC  9(07) VALUE ZERO.
+       01  WS-RANK-DISPLAY         PIC  Z9.
+       01  WS-TOTAL-CNT            PIC  9(05) VALUE ZERO.
+       01  WS-BOTTOM-CNT           PIC  9(02) VALUE ZERO.
+       01  WS-BOTTOM-PTR           PIC  9(02) VALUE ZERO.
+       01  WS-BOTTOM-TABLE.
+           03   WS-BOTTOM-ENTRY    OCCURS 99 TIMES.
+                05   WB-CODE       PIC  X(07).
+                05   WB-NAME       PIC  X(08).
+                05   WB-MITSUDO    PIC  9(08)V9(03).
+                05   WB-CAPITAL    PIC  X(08).
+                05   WB-CLASS      PIC  X(02).
+       01  WS-BOTTOM-IDX           PIC  9(02).
+       01  WS-BOTTOM-I             PIC  9(02).
+       01  WS-BOTTOM-RANK          PIC  9(05).
+       01  WS-BOTTOM-RANK-DISP     PIC  ZZZZ9.
+       01  WS-CURRENT-DATE         PIC  9(08).
+       01  WS-TARGET-YEAR          PIC  9(04).
+       01  WS-PRIOR-YEAR           PIC  9(04).
+       01  WS-PRIOR-FOUND-SW       PIC  X    VALUE "N".
+           88  WS-PRIOR-FOUND                VALUE "Y".
+       01  WS-CUR-CODE              PIC  X(07).
+       01  WS-CUR-NAME              PIC  X(08).
+       01  WS-CUR-MITSUDO           PIC  9(08)V9(03).
+       01  WS-CUR-CAPITAL           PIC  X(08).
+       01  WS-CUR-CLASS             PIC  X(02).
+       01  PM-STATUS                PIC  XX.
+       01  CC-STATUS                PIC  XX.
+       01  SC-STATUS                PIC  XX.
+       01  WS-PREF-M-SW             PIC  X    VALUE "N".
+           88  WS-PREF-M-OPEN                 VALUE "Y".
+       01  WS-CODE-CNT              PIC  9(02) VALUE ZERO.
+       01  WS-CODE-TABLE.
+           03   WS-CODE-ENTRY       OCCURS 99 TIMES
+                                     INDEXED BY WS-CODE-IDX.
+                05   WC-CODE        PIC  X(07).
+       01  WS-PRIOR-MITSUDO         PIC  9(08)V9(03).
+       01  WS-CHANGE                PIC  S9(08)V9(03).
+       01  WS-CUR-EDIT               PIC  Z(7)9.999.
+       01  WS-PRIOR-NUM-EDIT         PIC  Z(7)9.999.
+       01  WS-PRIOR-EDIT             PIC  X(12).
+       01  WS-CHANGE-NUM-EDIT        PIC  -(7)9.999.
+       01  WS-CHANGE-EDIT            PIC  X(12).
+       01  DL-STATUS                PIC  XX.
+       01  WS-BASE-CNT              PIC  9(05) VALUE ZERO.
+       01  WS-BASE-TABLE.
+           03   WS-BASE-ENTRY       OCCURS 99 TIMES
+                                    INDEXED BY WS-BASE-IDX.
+                05   WB2-CODE       PIC  X(07).
+                05   WB2-RANK       PIC  9(05).
+                05   WB2-MITSUDO    PIC  9(08)V9(03).
+       01  WS-BASE-FOUND-SW         PIC  X    VALUE "N".
+           88  WS-BASE-FOUND                  VALUE "Y".
+       01  WS-BASE-MITSUDO-GRP.
+           03   WS-BASE-MITSUDO-TXT PIC  X(11).
+       01  WS-BASE-MITSUDO-NUM     REDEFINES WS-BASE-MITSUDO-GRP
+                                    PIC  9(08)V9(03).
+       01  WS-DELTA-CUR-EDIT        PIC  Z(7)9.999.
+       01  WS-DELTA-PREV-NUM-EDIT   PIC  Z(7)9.999.
+       01  WS-DELTA-PREV-EDIT       PIC  X(12).
+       01  WS-DELTA-RANK-CHG        PIC  S9(05).
+       01  WS-DELTA-RANK-NUM-EDIT   PIC  -(4)9.
+       01  WS-DELTA-RANK-EDIT       PIC  X(08).
       ******************************************************************
        PROCEDURE                   DIVISION.
       ******************************************************************
        MAIN-RTN.
+           PERFORM READ-CTL-RTN.
+           PERFORM READ-YEAR-CTL-RTN.
+           PERFORM READ-CODE-CTL-RTN.
+           PERFORM JOIN-PHASE-RTN.
            SORT SORT-TMP-FILE ON DESCENDING ST-MITSUDO
               INPUT  PROCEDURE SORTIN-RTN  THRU SORTIN-EXT
               OUTPUT PROCEDURE SORTOUT-RNT THRU SORTOUT-EXT.
+           PERFORM WRITE-STEP-CNT-RTN.
        MAIN-EXT.
            GOBACK.
 
-       SORTIN-RTN.
+       READ-CTL-RTN.
+           MOVE 5 TO WS-TOP-N.
+           MOVE 5 TO WS-BOTTOM-N.
+           OPEN INPUT RANK-CTL-FILE.
+           IF C-STATUS = "00" THEN
+              READ RANK-CTL-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF RANK-CTL-TOP-N > 0 THEN
+                       MOVE RANK-CTL-TOP-N TO WS-TOP-N
+                    END-IF
+                    IF RANK-CTL-BOTTOM-N > 0 THEN
+                       MOVE RANK-CTL-BOTTOM-N TO WS-BOTTOM-N
+                    END-IF
+              END-READ
+              CLOSE RANK-CTL-FILE
+           END-IF.
+
+      * An optional CODE-CTL file of 7-character prefecture codes (one
+      * per line) restricts JOIN-PHASE-RTN to just those codes instead
+      * of the whole country; absent or empty, the run covers every
+      * code as before.
+       READ-CODE-CTL-RTN.
+           MOVE ZERO TO WS-CODE-CNT.
+           OPEN INPUT CODE-CTL-FILE.
+           IF CC-STATUS = "00" THEN
+              MOVE "00" TO CC-STATUS
+              PERFORM WITH TEST AFTER UNTIL CC-STATUS <> "00"
+                                         OR WS-CODE-CNT >= 99
+                 READ CODE-CTL-FILE NEXT
+                 IF CC-STATUS = "00" THEN
+                    ADD 1 TO WS-CODE-CNT
+                    MOVE CC-CODE TO WC-CODE(WS-CODE-CNT)
+                 END-IF
+              END-PERFORM
+              CLOSE CODE-CTL-FILE
+           END-IF.
+
+      * Default the target fiscal year to the current year; a
+      * YEAR-CTL control file can pin the run to a specific year
+      * so last year's figures are not disturbed by this run.
+       READ-YEAR-CTL-RTN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE(1:4) TO WS-TARGET-YEAR.
+           OPEN INPUT YEAR-CTL-FILE.
+           IF Y-STATUS = "00" THEN
+              READ YEAR-CTL-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF YEAR-CTL-YEAR > 0 THEN
+                       MOVE YEAR-CTL-YEAR TO WS-TARGET-YEAR
+                    END-IF
+              END-READ
+              CLOSE YEAR-CTL-FILE
+           END-IF.
+           COMPUTE WS-PRIOR-YEAR = WS-TARGET-YEAR - 1.
+
+      * Join ZINKO-I-FILE against MENSEKI-I-FILE and stage the results
+      * to ZM-STAGE, the persistent file the SORT is fed from below.
+      * When CODE-CTL named a subset of codes, FILTERED-JOIN-RTN reads
+      * only those; otherwise FULL-JOIN-RTN walks every code, with its
+      * checkpoint/restart support (req 007) intact.
+       JOIN-PHASE-RTN.
            OPEN INPUT  ZINKO-I-FILE.
+           OPEN INPUT  ZINKO-P-FILE.
            OPEN INPUT  MENSEKI-I-FILE.
+           OPEN INPUT  PREF-M-FILE.
+           IF PM-STATUS = "00" THEN
+              SET WS-PREF-M-OPEN TO TRUE
+           ELSE
+              DISPLAY "ZINKOMITSUDO: PREF-MSTR NOT AVAILABLE, "
+                      "CAPITAL/CLASS WILL REPORT N/A (STATUS="
+                      PM-STATUS ")"
+           END-IF.
+
+           IF WS-CODE-CNT > 0 THEN
+              PERFORM FILTERED-JOIN-RTN
+           ELSE
+              PERFORM FULL-JOIN-RTN
+           END-IF.
+
+           CLOSE ZINKO-I-FILE.
+           CLOSE ZINKO-P-FILE.
+           CLOSE MENSEKI-I-FILE.
+           IF WS-PREF-M-OPEN THEN
+              CLOSE PREF-M-FILE
+           END-IF.
+           CLOSE UNMATCHED-FILE.
+           CLOSE TREND-FILE.
+           CLOSE STAGE-FILE.
+           DISPLAY "ZINKOMITSUDO YEAR      : " WS-TARGET-YEAR.
+           DISPLAY "ZINKOMITSUDO UNMATCHED : " WS-UNMATCHED-CNT.
+       JOIN-PHASE-EXT.
 
+      * ZM-RESTART is checkpointed periodically so a rerun after an
+      * abend resumes the scan just past the last key joined instead
+      * of repeating the keyed MENSEKI-I-FILE lookups already done;
+      * ZM-STAGE/UNMATCHED/TREND are extended (not truncated) on a
+      * resumed run so the earlier attempt's output survives.
+       FULL-JOIN-RTN.
+           PERFORM READ-RESTART-RTN.
 
            MOVE "00" TO F-STATUS.
-           MOVE SPACE TO Z-I-CODE.
+           IF WS-RESTART-CODE = SPACES THEN
+              MOVE SPACE TO ZINKO-I-KEY
+              OPEN OUTPUT STAGE-FILE
+              OPEN OUTPUT UNMATCHED-FILE
+              OPEN OUTPUT TREND-FILE
+              MOVE '"code","name","current","prior","change"' TO
+                   TREND-REC
+              WRITE TREND-REC
+           ELSE
+              MOVE WS-RESTART-CODE TO Z-I-CODE
+              MOVE WS-RESTART-YEAR TO Z-I-YEAR
+              DISPLAY "ZINKOMITSUDO RESUMING AFTER: " WS-RESTART-CODE
+              OPEN EXTEND STAGE-FILE
+              OPEN EXTEND UNMATCHED-FILE
+              OPEN EXTEND TREND-FILE
+           END-IF.
 
-           START ZINKO-I-FILE KEY IS > Z-I-CODE.
+           START ZINKO-I-FILE KEY IS > ZINKO-I-KEY.
 
            PERFORM UNTIL F-STATUS <> "00"
               READ ZINKO-I-FILE NEXT
@@ -88,32 +375,304 @@
               ELSE IF F-STATUS <> "00" THEN
                  DISPLAY "READ ERROR:" F-STATUS
                  MOVE -1 TO RETURN-CODE
+                 PERFORM WRITE-STEP-CNT-ABORT-RTN
                  GOBACK
               END-IF
               END-IF
-      *       DISPLAY ZINKO-I-REC
-              MOVE Z-I-CODE TO M-I-CODE
-              READ MENSEKI-I-FILE KEY IS M-I-CODE
-      *       DISPLAY MENSEKI-I-REC
-              COMPUTE ZIKOMITSUDO-DATA = Z-I-ZINKO / M-I-MENSEKI
-      *       DISPLAY Z-I-CODE "," Z-I-NAME "," ZIKOMITSUDO-DATA
-              INITIALIZE MITSUDO-REC
-              MOVE Z-I-CODE TO ST-CODE
-              MOVE Z-I-NAME TO ST-NAME
-              MOVE ZIKOMITSUDO-DATA TO ST-MITSUDO
-              RELEASE SORT-TMP-REC
+              IF F-STATUS = "00" THEN
+                 IF Z-I-YEAR = WS-TARGET-YEAR THEN
+                    PERFORM JOIN-RTN
+                 END-IF
+                 PERFORM CHECKPOINT-RTN
+              END-IF
            END-PERFORM.
-           
-           CLOSE ZINKO-I-FILE.
-           CLOSE MENSEKI-I-FILE.
+
+           PERFORM CLEAR-CHECKPOINT-RTN.
+       FULL-JOIN-EXT.
+
+      * A targeted ad hoc run against a handful of codes: always a
+      * fresh pass (no checkpoint/restart, the run is small enough not
+      * to need it) that reads just the requested codes by direct key
+      * instead of scanning the whole file. This OPENs ZM-STAGE/
+      * UNMATCHED/TREND fresh (OUTPUT, truncating), which would
+      * destroy a whole-country FULL-JOIN-RTN run's partial output if
+      * one is sitting checkpointed in ZM-RESTART waiting to be
+      * resumed, so refuse to run filtered until that is resolved.
+       FILTERED-JOIN-RTN.
+           PERFORM READ-RESTART-RTN.
+           IF WS-RESTART-CODE <> SPACES THEN
+              DISPLAY "ZINKOMITSUDO: A FULL-COUNTRY RUN IS "
+                      "CHECKPOINTED AFTER CODE=" WS-RESTART-CODE
+              DISPLAY "ZINKOMITSUDO: RESUME IT (REMOVE CODE-CTL) "
+                      "BEFORE RUNNING A FILTERED CODE LIST"
+              MOVE -1 TO RETURN-CODE
+              PERFORM WRITE-STEP-CNT-ABORT-RTN
+              GOBACK
+           END-IF.
+
+           DISPLAY "ZINKOMITSUDO RUNNING FILTERED CODE LIST: "
+                   WS-CODE-CNT.
+           OPEN OUTPUT STAGE-FILE.
+           OPEN OUTPUT UNMATCHED-FILE.
+           OPEN OUTPUT TREND-FILE.
+           MOVE '"code","name","current","prior","change"' TO
+                TREND-REC.
+           WRITE TREND-REC.
+
+           PERFORM VARYING WS-CODE-IDX FROM 1 BY 1
+                   UNTIL WS-CODE-IDX > WS-CODE-CNT
+              MOVE WC-CODE(WS-CODE-IDX) TO Z-I-CODE
+              MOVE WS-TARGET-YEAR       TO Z-I-YEAR
+              READ ZINKO-I-FILE KEY IS ZINKO-I-KEY
+                 INVALID KEY
+                    PERFORM WRITE-CODE-NOT-FOUND-RTN
+                 NOT INVALID KEY
+                    PERFORM JOIN-RTN
+              END-READ
+           END-PERFORM.
+       FILTERED-JOIN-EXT.
+
+      * Feed the SORT from the completed ZM-STAGE file rather than
+      * joining inline, so the SORT itself always runs in one pass
+      * over the full set of joined records once JOIN-PHASE-RTN has
+      * finished (a SORT cannot itself be checkpointed/resumed).
+       SORTIN-RTN.
+           OPEN INPUT STAGE-FILE.
+           MOVE "00" TO STG-STATUS.
+           PERFORM UNTIL STG-STATUS <> "00"
+              READ STAGE-FILE NEXT
+                 AT END
+                    MOVE "10" TO STG-STATUS
+                 NOT AT END
+                    MOVE SG-CODE    TO ST-CODE
+                    MOVE SG-NAME    TO ST-NAME
+                    MOVE SG-MITSUDO TO ST-MITSUDO
+                    MOVE SG-CAPITAL TO ST-CAPITAL
+                    MOVE SG-CLASS   TO ST-CLASS
+                    RELEASE SORT-TMP-REC
+              END-READ
+           END-PERFORM.
+           CLOSE STAGE-FILE.
        SORTIN-EXT.
 
+      * Read the last checkpointed key, if any, so the scan can
+      * START just past it instead of from the beginning.
+       READ-RESTART-RTN.
+           MOVE SPACES TO WS-RESTART-CODE.
+           MOVE ZERO   TO WS-RESTART-YEAR.
+           OPEN INPUT RESTART-FILE.
+           IF RS-STATUS = "00" THEN
+              READ RESTART-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE RESTART-CODE TO WS-RESTART-CODE
+                    MOVE RESTART-YEAR TO WS-RESTART-YEAR
+              END-READ
+              CLOSE RESTART-FILE
+           END-IF.
+
+      * Commit the key just read to ZM-RESTART every WS-CKPT-INTERVAL
+      * records so a rerun after an abend can resume close to where
+      * it left off instead of rejoining the whole file. Checkpointed
+      * every single record (WS-CKPT-INTERVAL = 1): ZM-STAGE/
+      * UNMATCHED-FILE/TREND-FILE are written for every matched
+      * record, so any coarser interval would let a resume re-append
+      * records already staged since the last checkpoint, duplicating
+      * them in mitsudo.csv/TREND.csv/UNMATCHED.txt.
+       CHECKPOINT-RTN.
+           ADD 1 TO WS-CKPT-CNT.
+           IF WS-CKPT-CNT >= WS-CKPT-INTERVAL THEN
+              OPEN OUTPUT RESTART-FILE
+              MOVE Z-I-CODE TO RESTART-CODE
+              MOVE Z-I-YEAR TO RESTART-YEAR
+              WRITE RESTART-REC
+              CLOSE RESTART-FILE
+              MOVE ZERO TO WS-CKPT-CNT
+           END-IF.
+
+      * A clean finish means every record reached the sort, so drop
+      * the checkpoint and let the next run start from the beginning.
+       CLEAR-CHECKPOINT-RTN.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+
+       JOIN-RTN.
+      *       DISPLAY ZINKO-I-REC
+           MOVE Z-I-CODE TO M-I-CODE
+           MOVE WS-TARGET-YEAR TO M-I-YEAR
+           READ MENSEKI-I-FILE KEY IS MENSEKI-I-KEY
+              INVALID KEY
+                 PERFORM WRITE-UNMATCHED-RTN
+              NOT INVALID KEY
+      *          DISPLAY MENSEKI-I-REC
+                 MOVE Z-I-CODE TO WS-CUR-CODE
+                 MOVE Z-I-NAME TO WS-CUR-NAME
+                 COMPUTE WS-CUR-MITSUDO = Z-I-ZINKO / M-I-MENSEKI
+      *          DISPLAY Z-I-CODE "," Z-I-NAME "," WS-CUR-MITSUDO
+                 PERFORM LOOKUP-PREF-RTN
+                 MOVE WS-CUR-CODE    TO SG-CODE
+                 MOVE WS-CUR-NAME    TO SG-NAME
+                 MOVE WS-CUR-MITSUDO TO SG-MITSUDO
+                 MOVE WS-CUR-CAPITAL TO SG-CAPITAL
+                 MOVE WS-CUR-CLASS   TO SG-CLASS
+                 WRITE STAGE-REC
+                 PERFORM TREND-RTN
+           END-READ.
+
+      * Pull the descriptive fields for this code from PREF-MSTR;
+      * a code with no master record, or no PREF-MSTR file at all
+      * (WS-PREF-M-OPEN false), just reports as not available rather
+      * than holding up the run.
+       LOOKUP-PREF-RTN.
+           IF WS-PREF-M-OPEN THEN
+              MOVE Z-I-CODE TO PM-CODE
+              READ PREF-M-FILE KEY IS PM-CODE
+                 INVALID KEY
+                    MOVE "N/A" TO WS-CUR-CAPITAL
+                    MOVE "NA"  TO WS-CUR-CLASS
+                 NOT INVALID KEY
+                    MOVE PM-CAPITAL TO WS-CUR-CAPITAL
+                    MOVE PM-CLASS   TO WS-CUR-CLASS
+              END-READ
+           ELSE
+              MOVE "N/A" TO WS-CUR-CAPITAL
+              MOVE "NA"  TO WS-CUR-CLASS
+           END-IF.
+
+       TREND-RTN.
+           MOVE "N" TO WS-PRIOR-FOUND-SW.
+           MOVE WS-CUR-CODE TO ZP-CODE.
+           MOVE WS-PRIOR-YEAR TO ZP-YEAR.
+           READ ZINKO-P-FILE KEY IS ZINKO-P-KEY
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE WS-CUR-CODE TO M-I-CODE
+                 MOVE WS-PRIOR-YEAR TO M-I-YEAR
+                 READ MENSEKI-I-FILE KEY IS MENSEKI-I-KEY
+                    INVALID KEY
+                       CONTINUE
+                    NOT INVALID KEY
+                       COMPUTE WS-PRIOR-MITSUDO =
+                          ZP-ZINKO / M-I-MENSEKI
+                       MOVE "Y" TO WS-PRIOR-FOUND-SW
+                 END-READ
+           END-READ.
+           PERFORM WRITE-TREND-RTN.
+
+       WRITE-TREND-RTN.
+           MOVE WS-CUR-MITSUDO TO WS-CUR-EDIT.
+           IF WS-PRIOR-FOUND THEN
+              MOVE WS-PRIOR-MITSUDO TO WS-PRIOR-NUM-EDIT
+              MOVE WS-PRIOR-NUM-EDIT TO WS-PRIOR-EDIT
+              COMPUTE WS-CHANGE = WS-CUR-MITSUDO - WS-PRIOR-MITSUDO
+              MOVE WS-CHANGE TO WS-CHANGE-NUM-EDIT
+              MOVE WS-CHANGE-NUM-EDIT TO WS-CHANGE-EDIT
+           ELSE
+              MOVE "N/A" TO WS-PRIOR-EDIT
+              MOVE "N/A" TO WS-CHANGE-EDIT
+           END-IF.
+           MOVE SPACES TO TREND-REC.
+           STRING  WS-CUR-CODE   DELIMITED BY SIZE
+                   ","           DELIMITED BY SIZE
+                   WS-CUR-NAME   DELIMITED BY SIZE
+                   ","           DELIMITED BY SIZE
+                   WS-CUR-EDIT   DELIMITED BY SIZE
+                   ","           DELIMITED BY SIZE
+                   WS-PRIOR-EDIT DELIMITED BY SIZE
+                   ","           DELIMITED BY SIZE
+                   WS-CHANGE-EDIT DELIMITED BY SIZE
+                   INTO TREND-REC
+           END-STRING.
+           WRITE TREND-REC.
+
+       WRITE-UNMATCHED-RTN.
+           ADD 1 TO WS-UNMATCHED-CNT.
+           MOVE SPACES TO UNMATCHED-REC.
+           STRING     Z-I-CODE         DELIMITED BY SIZE
+                      " "              DELIMITED BY SIZE
+                      Z-I-NAME         DELIMITED BY SIZE
+                      " NO MATCHING MENSEKI RECORD" DELIMITED BY SIZE
+                      INTO             UNMATCHED-REC
+           END-STRING.
+           WRITE UNMATCHED-REC.
+
+      * A code named in CODE-CTL has no ZINKO-IDX record for the
+      * target year at all (as opposed to WRITE-UNMATCHED-RTN, where
+      * ZINKO-IDX has the code but MENSEKI-IDX doesn't).
+       WRITE-CODE-NOT-FOUND-RTN.
+           ADD 1 TO WS-UNMATCHED-CNT.
+           MOVE SPACES TO UNMATCHED-REC.
+           STRING     Z-I-CODE         DELIMITED BY SIZE
+                      " NO ZINKO-IDX RECORD FOR REQUESTED CODE/YEAR"
+                                        DELIMITED BY SIZE
+                      INTO             UNMATCHED-REC
+           END-STRING.
+           WRITE UNMATCHED-REC.
+
+      * Append this run's counts to STEP-COUNTS (falling back to
+      * OUTPUT on first use, same idiom as SEQ-VALID-LOG) so a batch
+      * driver can fold them into its own audit trail.
+       WRITE-STEP-CNT-RTN.
+           OPEN EXTEND STEP-CNT-FILE.
+           IF SC-STATUS <> "00" THEN
+              OPEN OUTPUT STEP-CNT-FILE
+           END-IF.
+           MOVE SPACES TO STEP-CNT-REC.
+           STRING     "ZINKOMITSUDO TOTAL="  DELIMITED BY SIZE
+                      WS-TOTAL-CNT           DELIMITED BY SIZE
+                      " UNMATCHED="           DELIMITED BY SIZE
+                      WS-UNMATCHED-CNT       DELIMITED BY SIZE
+                      INTO                   STEP-CNT-REC
+           END-STRING.
+           WRITE STEP-CNT-REC.
+           CLOSE STEP-CNT-FILE.
+
+      * Same idiom as WRITE-STEP-CNT-RTN, but for a fatal error that
+      * GOBACKs mid-run (same style as ZINKO-CNV's
+      * WRITE-STEP-CNT-FAIL-RTN/ABORT-RTN) so BATCH-RUN's audit entry
+      * for this step shows the counts reached so far and that the
+      * run was aborted, instead of looking like the step never ran.
+       WRITE-STEP-CNT-ABORT-RTN.
+           OPEN EXTEND STEP-CNT-FILE.
+           IF SC-STATUS <> "00" THEN
+              OPEN OUTPUT STEP-CNT-FILE
+           END-IF.
+           MOVE SPACES TO STEP-CNT-REC.
+           STRING     "ZINKOMITSUDO TOTAL="  DELIMITED BY SIZE
+                      WS-TOTAL-CNT           DELIMITED BY SIZE
+                      " UNMATCHED="           DELIMITED BY SIZE
+                      WS-UNMATCHED-CNT       DELIMITED BY SIZE
+                      " - RUN ABORTED"        DELIMITED BY SIZE
+                      INTO                   STEP-CNT-REC
+           END-STRING.
+           WRITE STEP-CNT-REC.
+           CLOSE STEP-CNT-FILE.
+
+      * Capture the prior run's mitsudo.csv as the DELTA.csv baseline
+      * before it gets truncated below, then rank/compare each record
+      * against it as the new sort output is produced.
        SORTOUT-RNT.
+           PERFORM READ-BASELINE-RTN.
+
            OPEN OUTPUT MITSUDO-FILE.
            OPEN OUTPUT JOUI-FILE.
+           OPEN OUTPUT KASHO-FILE.
+           OPEN OUTPUT DELTA-FILE.
 
-           MOVE '"code","name","mitsudo"' TO MITUDO-DATA.
+           MOVE '"code","name","mitsudo","capital","classification"'
+                TO MITUDO-DATA.
            WRITE MITSUDO-REC.
+           MOVE '"rank","name","mitsudo","capital","classification"'
+                TO JOUI-REC.
+           WRITE JOUI-REC.
+           MOVE '"rank","name","mitsudo","capital","classification"'
+                TO KASHO-REC.
+           WRITE KASHO-REC.
+           MOVE '"code","name","current","previous","rank change"' TO
+                DELTA-REC.
+           WRITE DELTA-REC.
 
            MOVE "00" TO S-STATUS.
            MOVE 0 TO CNT.
@@ -124,6 +683,7 @@
                  NEXT SENTENCE
               END-RETURN
 
+              ADD 1 TO WS-TOTAL-CNT
               STRING     ST-CODE     DELIMITED BY SIZE
                          ","         DELIMITED BY SIZE
                          ST-NAME     DELIMITED BY SIZE
@@ -131,16 +691,154 @@
                          ST-MITSUDO(1:8)  DELIMITED BY SIZE
                          "."         DELIMITED BY SIZE
                          ST-MITSUDO(9:3)  DELIMITED BY SIZE
+                         ","         DELIMITED BY SIZE
+                         ST-CAPITAL  DELIMITED BY SIZE
+                         ","         DELIMITED BY SIZE
+                         ST-CLASS    DELIMITED BY SIZE
                          INTO        MITUDO-DATA
               WRITE MITSUDO-REC
-              IF CNT < 4 THEN
-                 MOVE ST-NAME TO JOUI-NAME
-                 WRITE JOUI-REC
+              PERFORM WRITE-DELTA-RTN
+              IF CNT < WS-TOP-N THEN
                  ADD 1 TO CNT
+                 MOVE CNT TO WS-RANK-DISPLAY
+                 MOVE SPACES TO JOUI-REC
+                 STRING     WS-RANK-DISPLAY  DELIMITED BY SIZE
+                            ","              DELIMITED BY SIZE
+                            ST-NAME          DELIMITED BY SIZE
+                            ","              DELIMITED BY SIZE
+                            ST-MITSUDO(1:8)  DELIMITED BY SIZE
+                            "."              DELIMITED BY SIZE
+                            ST-MITSUDO(9:3)  DELIMITED BY SIZE
+                            ","              DELIMITED BY SIZE
+                            ST-CAPITAL       DELIMITED BY SIZE
+                            ","              DELIMITED BY SIZE
+                            ST-CLASS         DELIMITED BY SIZE
+                            INTO             JOUI-REC
+                 END-STRING
+                 WRITE JOUI-REC
+              END-IF
+              IF WS-BOTTOM-N > 0 THEN
+                 ADD 1 TO WS-BOTTOM-PTR
+                 IF WS-BOTTOM-PTR > WS-BOTTOM-N THEN
+                    MOVE 1 TO WS-BOTTOM-PTR
+                 END-IF
+                 MOVE ST-CODE    TO WB-CODE(WS-BOTTOM-PTR)
+                 MOVE ST-NAME    TO WB-NAME(WS-BOTTOM-PTR)
+                 MOVE ST-MITSUDO TO WB-MITSUDO(WS-BOTTOM-PTR)
+                 MOVE ST-CAPITAL TO WB-CAPITAL(WS-BOTTOM-PTR)
+                 MOVE ST-CLASS   TO WB-CLASS(WS-BOTTOM-PTR)
+                 IF WS-BOTTOM-CNT < WS-BOTTOM-N THEN
+                    ADD 1 TO WS-BOTTOM-CNT
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           IF WS-BOTTOM-CNT < WS-BOTTOM-N THEN
+              MOVE 1 TO WS-BOTTOM-IDX
+           ELSE
+              MOVE WS-BOTTOM-PTR TO WS-BOTTOM-IDX
+              ADD 1 TO WS-BOTTOM-IDX
+              IF WS-BOTTOM-IDX > WS-BOTTOM-N THEN
+                 MOVE 1 TO WS-BOTTOM-IDX
+              END-IF
+           END-IF.
+           COMPUTE WS-BOTTOM-RANK = WS-TOTAL-CNT - WS-BOTTOM-CNT + 1.
+           PERFORM VARYING WS-BOTTOM-I FROM 1 BY 1
+                   UNTIL WS-BOTTOM-I > WS-BOTTOM-CNT
+              MOVE WS-BOTTOM-RANK TO WS-BOTTOM-RANK-DISP
+              MOVE SPACES TO KASHO-REC
+              STRING  WS-BOTTOM-RANK-DISP           DELIMITED BY SIZE
+                      ","                           DELIMITED BY SIZE
+                      WB-NAME(WS-BOTTOM-IDX)        DELIMITED BY SIZE
+                      ","                           DELIMITED BY SIZE
+                      WB-MITSUDO(WS-BOTTOM-IDX)(1:8) DELIMITED BY SIZE
+                      "."                           DELIMITED BY SIZE
+                      WB-MITSUDO(WS-BOTTOM-IDX)(9:3) DELIMITED BY SIZE
+                      ","                           DELIMITED BY SIZE
+                      WB-CAPITAL(WS-BOTTOM-IDX)     DELIMITED BY SIZE
+                      ","                           DELIMITED BY SIZE
+                      WB-CLASS(WS-BOTTOM-IDX)       DELIMITED BY SIZE
+                      INTO KASHO-REC
+              END-STRING
+              WRITE KASHO-REC
+              ADD 1 TO WS-BOTTOM-RANK
+              ADD 1 TO WS-BOTTOM-IDX
+              IF WS-BOTTOM-IDX > WS-BOTTOM-N THEN
+                 MOVE 1 TO WS-BOTTOM-IDX
               END-IF
            END-PERFORM.
 
            CLOSE MITSUDO-FILE.
            CLOSE JOUI-FILE.
+           CLOSE KASHO-FILE.
+           CLOSE DELTA-FILE.
        SORTOUT-EXT.
 
+      * Read whatever mitsudo.csv still holds from the prior run
+      * (before it is truncated above) as the DELTA.csv baseline:
+      * each line's code, rank (its line position), and mitsudo
+      * value. Absent or unreadable baseline just leaves the table
+      * empty, so every record reports as new in DELTA.csv.
+       READ-BASELINE-RTN.
+           MOVE ZERO TO WS-BASE-CNT.
+           OPEN INPUT MITSUDO-FILE.
+           IF MF-STATUS = "00" THEN
+              READ MITSUDO-FILE
+                 AT END
+                    CONTINUE
+              END-READ
+              PERFORM WITH TEST AFTER UNTIL MF-STATUS <> "00"
+                                         OR WS-BASE-CNT >= 99
+                 READ MITSUDO-FILE NEXT
+                 IF MF-STATUS = "00" THEN
+                    ADD 1 TO WS-BASE-CNT
+                    MOVE MITUDO-DATA(1:7)  TO WB2-CODE(WS-BASE-CNT)
+                    MOVE WS-BASE-CNT       TO WB2-RANK(WS-BASE-CNT)
+                    MOVE MITUDO-DATA(18:8) TO WS-BASE-MITSUDO-TXT(1:8)
+                    MOVE MITUDO-DATA(27:3) TO WS-BASE-MITSUDO-TXT(9:3)
+                    MOVE WS-BASE-MITSUDO-NUM TO WB2-MITSUDO(WS-BASE-CNT)
+                 END-IF
+              END-PERFORM
+              CLOSE MITSUDO-FILE
+           END-IF.
+
+       FIND-BASELINE-RTN.
+           MOVE "N" TO WS-BASE-FOUND-SW.
+           SET WS-BASE-IDX TO 1.
+           PERFORM VARYING WS-BASE-IDX FROM 1 BY 1
+                   UNTIL WS-BASE-IDX > WS-BASE-CNT
+              IF WB2-CODE(WS-BASE-IDX) = ST-CODE THEN
+                 SET WS-BASE-FOUND TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+      * Compare this record's current rank (WS-TOTAL-CNT) and density
+      * against the baseline captured by READ-BASELINE-RTN above.
+       WRITE-DELTA-RTN.
+           PERFORM FIND-BASELINE-RTN.
+           MOVE ST-MITSUDO TO WS-DELTA-CUR-EDIT.
+           IF WS-BASE-FOUND THEN
+              MOVE WB2-MITSUDO(WS-BASE-IDX) TO WS-DELTA-PREV-NUM-EDIT
+              MOVE WS-DELTA-PREV-NUM-EDIT TO WS-DELTA-PREV-EDIT
+              COMPUTE WS-DELTA-RANK-CHG =
+                 WB2-RANK(WS-BASE-IDX) - WS-TOTAL-CNT
+              MOVE WS-DELTA-RANK-CHG TO WS-DELTA-RANK-NUM-EDIT
+              MOVE WS-DELTA-RANK-NUM-EDIT TO WS-DELTA-RANK-EDIT
+           ELSE
+              MOVE "N/A" TO WS-DELTA-PREV-EDIT
+              MOVE "NEW" TO WS-DELTA-RANK-EDIT
+           END-IF.
+           MOVE SPACES TO DELTA-REC.
+           STRING  ST-CODE              DELIMITED BY SIZE
+                   ","                  DELIMITED BY SIZE
+                   ST-NAME              DELIMITED BY SIZE
+                   ","                  DELIMITED BY SIZE
+                   WS-DELTA-CUR-EDIT    DELIMITED BY SIZE
+                   ","                  DELIMITED BY SIZE
+                   WS-DELTA-PREV-EDIT   DELIMITED BY SIZE
+                   ","                  DELIMITED BY SIZE
+                   WS-DELTA-RANK-EDIT   DELIMITED BY SIZE
+                   INTO DELTA-REC
+           END-STRING.
+           WRITE DELTA-REC.
