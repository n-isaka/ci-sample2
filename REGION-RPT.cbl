@@ -0,0 +1,234 @@
+      ******************************************************************
+      *  opencobol SAMPLE
+      *
+      *  Copyright 2019 Tokyo System House Co., Ltd.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 REGION-RPT.
+       AUTHOR.                     TSH.
+       DATE-WRITTEN.               2019-10-10.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ZINKO-I-FILE     ASSIGN TO "ZINKO-IDX"
+                                   ORGANIZATION   IS   INDEXED
+                                   ACCESS MODE    IS   DYNAMIC
+                                   RECORD KEY     IS   ZINKO-I-KEY
+                                   FILE   STATUS  IS   F-STATUS.
+           SELECT MENSEKI-I-FILE   ASSIGN TO "MENSEKI-IDX"
+                                   ORGANIZATION   IS   INDEXED
+                                   ACCESS MODE    IS   DYNAMIC
+                                   RECORD KEY     IS   MENSEKI-I-KEY
+                                   FILE   STATUS  IS   M-STATUS.
+           SELECT REGION-M-FILE    ASSIGN TO "REGION-MSTR"
+                                   ORGANIZATION   IS   INDEXED
+                                   ACCESS MODE    IS   DYNAMIC
+                                   RECORD KEY     IS   RM-CODE
+                                   FILE   STATUS  IS   RM-STATUS.
+           SELECT REGION-R-FILE    ASSIGN TO "region.csv"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   R-STATUS.
+           SELECT YEAR-CTL-FILE    ASSIGN TO "YEAR-CTL"
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE   STATUS  IS   Y-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  ZINKO-I-FILE.
+       01  ZINKO-I-REC.
+           03   ZINKO-I-KEY.
+               05   Z-I-CODE       PIC  X(07).
+               05   Z-I-YEAR       PIC  9(04).
+           03   Z-I-NAME           PIC  N(04).
+           03   Z-I-ZINKO          PIC  9(08).
+       FD  MENSEKI-I-FILE.
+       01  MENSEKI-I-REC.
+           03   MENSEKI-I-KEY.
+               05   M-I-CODE       PIC  X(07).
+               05   M-I-YEAR       PIC  9(04).
+           03   M-I-NAME           PIC  N(04).
+           03   M-I-MENSEKI        PIC  9(05).
+       FD  REGION-M-FILE.
+       01  REGION-M-REC.
+           03   RM-CODE            PIC  X(07).
+           03   RM-REGION-CODE     PIC  X(02).
+           03   RM-REGION-NAME     PIC  N(04).
+       FD  REGION-R-FILE.
+       01  REGION-R-REC            PIC  X(60).
+       FD  YEAR-CTL-FILE.
+       01  YEAR-CTL-REC.
+           03   YEAR-CTL-YEAR      PIC  9(04).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01  F-STATUS                PIC  XX.
+       01  M-STATUS                PIC  XX.
+       01  RM-STATUS               PIC  XX.
+       01  R-STATUS                PIC  XX.
+       01  Y-STATUS                PIC  XX.
+       01  WS-REGION-M-SW          PIC  X    VALUE "N".
+           88  WS-REGION-M-OPEN              VALUE "Y".
+       01  WS-CURRENT-DATE         PIC  9(08).
+       01  WS-TARGET-YEAR          PIC  9(04).
+       01  WS-EOF-SW               PIC  X    VALUE "N".
+           88  WS-EOF                        VALUE "Y".
+       01  WS-SKIPPED-CNT          PIC  9(07) VALUE ZERO.
+       01  WS-REGION-CNT           PIC  9(02) VALUE ZERO.
+       01  WS-REGION-TABLE.
+           03   WS-REGION-ENTRY    OCCURS 20 TIMES
+                                   INDEXED BY WS-REGION-IDX.
+                05   WR-CODE       PIC  X(02).
+                05   WR-NAME       PIC  N(04).
+                05   WR-ZINKO      PIC  9(10).
+                05   WR-MENSEKI    PIC  9(07).
+       01  WS-FOUND-SW              PIC  X    VALUE "N".
+           88  WS-FOUND                       VALUE "Y".
+       01  WS-MITSUDO               PIC  9(08)V9(03).
+       01  WS-LINE-NO               PIC  9(02).
+       01  WS-MITSUDO-EDIT.
+           03   WS-MITSUDO-INT      PIC  Z(7)9.
+           03   FILLER              PIC  X VALUE ".".
+           03   WS-MITSUDO-DEC      PIC  999.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           PERFORM READ-YEAR-CTL-RTN.
+           OPEN INPUT  ZINKO-I-FILE.
+           OPEN INPUT  MENSEKI-I-FILE.
+           OPEN INPUT  REGION-M-FILE.
+           IF RM-STATUS = "00" THEN
+              SET WS-REGION-M-OPEN TO TRUE
+           ELSE
+              DISPLAY "REGION-RPT: REGION-MSTR NOT AVAILABLE, "
+                      "REGIONAL BREAKDOWN WILL BE SKIPPED (STATUS="
+                      RM-STATUS ")"
+           END-IF.
+           OPEN OUTPUT REGION-R-FILE.
+
+           MOVE '"region","name","population","area","density"'
+                TO REGION-R-REC.
+           WRITE REGION-R-REC.
+
+           PERFORM BUILD-RTN.
+           PERFORM WRITE-RTN.
+
+           CLOSE ZINKO-I-FILE.
+           CLOSE MENSEKI-I-FILE.
+           IF WS-REGION-M-OPEN THEN
+              CLOSE REGION-M-FILE
+           END-IF.
+           CLOSE REGION-R-FILE.
+           DISPLAY "REGION-RPT YEAR    : " WS-TARGET-YEAR.
+           DISPLAY "REGION-RPT SKIPPED : " WS-SKIPPED-CNT.
+       MAIN-EXT.
+           GOBACK.
+
+      * Default the target fiscal year to the current year; a
+      * YEAR-CTL control file (shared with ZINKOMITSUDO) can pin
+      * the run to a specific year.
+       READ-YEAR-CTL-RTN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE(1:4) TO WS-TARGET-YEAR.
+           OPEN INPUT YEAR-CTL-FILE.
+           IF Y-STATUS = "00" THEN
+              READ YEAR-CTL-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF YEAR-CTL-YEAR > 0 THEN
+                       MOVE YEAR-CTL-YEAR TO WS-TARGET-YEAR
+                    END-IF
+              END-READ
+              CLOSE YEAR-CTL-FILE
+           END-IF.
+
+       BUILD-RTN.
+           MOVE "00" TO F-STATUS.
+           MOVE SPACE TO ZINKO-I-KEY.
+           START ZINKO-I-FILE KEY IS > ZINKO-I-KEY.
+
+           PERFORM UNTIL F-STATUS <> "00"
+              READ ZINKO-I-FILE NEXT
+              IF F-STATUS = "10" THEN
+                 NEXT SENTENCE
+              ELSE IF F-STATUS <> "00" THEN
+                 DISPLAY "READ ERROR:" F-STATUS
+                 MOVE -1 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              END-IF
+              IF F-STATUS = "00" AND Z-I-YEAR = WS-TARGET-YEAR THEN
+                 MOVE Z-I-CODE TO M-I-CODE
+                 MOVE Z-I-YEAR TO M-I-YEAR
+                 MOVE Z-I-CODE TO RM-CODE
+                 READ MENSEKI-I-FILE KEY IS MENSEKI-I-KEY
+                    INVALID KEY
+                       ADD 1 TO WS-SKIPPED-CNT
+                    NOT INVALID KEY
+                       IF WS-REGION-M-OPEN THEN
+                          READ REGION-M-FILE KEY IS RM-CODE
+                             INVALID KEY
+                                ADD 1 TO WS-SKIPPED-CNT
+                             NOT INVALID KEY
+                                PERFORM ACCUMULATE-RTN
+                          END-READ
+                       ELSE
+                          ADD 1 TO WS-SKIPPED-CNT
+                       END-IF
+                 END-READ
+              END-IF
+           END-PERFORM.
+
+       ACCUMULATE-RTN.
+           PERFORM FIND-REGION-RTN.
+           ADD Z-I-ZINKO   TO WR-ZINKO(WS-REGION-IDX).
+           ADD M-I-MENSEKI TO WR-MENSEKI(WS-REGION-IDX).
+
+       FIND-REGION-RTN.
+           MOVE "N" TO WS-FOUND-SW.
+           SET WS-REGION-IDX TO 1.
+           PERFORM VARYING WS-REGION-IDX FROM 1 BY 1
+                   UNTIL WS-REGION-IDX > WS-REGION-CNT
+              IF WR-CODE(WS-REGION-IDX) = RM-REGION-CODE THEN
+                 SET WS-FOUND TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+           IF NOT WS-FOUND THEN
+              ADD 1 TO WS-REGION-CNT
+              SET WS-REGION-IDX TO WS-REGION-CNT
+              MOVE RM-REGION-CODE TO WR-CODE(WS-REGION-IDX)
+              MOVE RM-REGION-NAME TO WR-NAME(WS-REGION-IDX)
+              MOVE ZERO           TO WR-ZINKO(WS-REGION-IDX)
+              MOVE ZERO           TO WR-MENSEKI(WS-REGION-IDX)
+           END-IF.
+
+       WRITE-RTN.
+           PERFORM VARYING WS-REGION-IDX FROM 1 BY 1
+                   UNTIL WS-REGION-IDX > WS-REGION-CNT
+              IF WR-MENSEKI(WS-REGION-IDX) > 0 THEN
+                 COMPUTE WS-MITSUDO =
+                    WR-ZINKO(WS-REGION-IDX) / WR-MENSEKI(WS-REGION-IDX)
+              ELSE
+                 MOVE ZERO TO WS-MITSUDO
+              END-IF
+              MOVE WS-MITSUDO(1:8) TO WS-MITSUDO-INT
+              MOVE WS-MITSUDO(9:3) TO WS-MITSUDO-DEC
+              MOVE SPACES TO REGION-R-REC
+              STRING  WR-CODE(WS-REGION-IDX)       DELIMITED BY SIZE
+                      ","                          DELIMITED BY SIZE
+                      WR-NAME(WS-REGION-IDX)       DELIMITED BY SIZE
+                      ","                          DELIMITED BY SIZE
+                      WR-ZINKO(WS-REGION-IDX)      DELIMITED BY SIZE
+                      ","                          DELIMITED BY SIZE
+                      WR-MENSEKI(WS-REGION-IDX)    DELIMITED BY SIZE
+                      ","                          DELIMITED BY SIZE
+                      WS-MITSUDO-EDIT              DELIMITED BY SIZE
+                      INTO REGION-R-REC
+              END-STRING
+              WRITE REGION-R-REC
+           END-PERFORM.
